@@ -0,0 +1,36 @@
+      *================================================================*
+      * SUSPOST.cbl                                                   *
+      * Suspense Posting Record copybook                              *
+      *                                                               *
+      * Record layout for the posting-run suspense output -- holds   *
+      * TRANSACTION-HISTORY postings that were rejected instead of   *
+      * being applied to CUSTOMER-MASTER-RECORD (e.g. would have     *
+      * pushed CMR-BALANCE past CMR-CREDIT-LIMIT).                   *
+      *                                                               *
+      * Total fixed record length: 126 bytes                         *
+      *   SUS-TXN-ID           16                                    *
+      *   SUS-CUST-ID          10                                    *
+      *   SUS-TXN-TYPE          1                                    *
+      *   SUS-AMOUNT            7  (S9(11)V99 COMP-3)                *
+      *   SUS-REASON-CODE       2                                    *
+      *   SUS-REASON-TEXT      40                                    *
+      *   SUS-CURRENT-BALANCE   7  (S9(11)V99 COMP-3)                *
+      *   SUS-CREDIT-LIMIT      6  (S9(9)V99 COMP-3)                 *
+      *   SUS-POST-DATE         8                                    *
+      *   FILLER                9                                    *
+      *================================================================*
+       01  SUSPENSE-POSTING-RECORD.
+           05  SUS-TXN-ID            PIC X(16).
+           05  SUS-CUST-ID           PIC X(10).
+           05  SUS-TXN-TYPE          PIC X(1).
+           05  SUS-AMOUNT            PIC S9(11)V99 COMP-3.
+           05  SUS-REASON-CODE       PIC X(2).
+               88  SUS-OVER-LIMIT        VALUE '01'.
+               88  SUS-NO-MATCH          VALUE '02'.
+               88  SUS-INVALID-TYPE      VALUE '03'.
+               88  SUS-INSUFF-BALANCE    VALUE '04'.
+           05  SUS-REASON-TEXT       PIC X(40).
+           05  SUS-CURRENT-BALANCE   PIC S9(11)V99 COMP-3.
+           05  SUS-CREDIT-LIMIT      PIC S9(9)V99 COMP-3.
+           05  SUS-POST-DATE         PIC 9(8).
+           05  FILLER                PIC X(9).
