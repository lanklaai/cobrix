@@ -0,0 +1,40 @@
+      *================================================================*
+      * CUSTAUD.cbl                                                   *
+      * Customer Master Audit Record copybook                        *
+      *                                                               *
+      * Record layout for IBMUSER.VSAM.CUSTAUD audit trail.  One     *
+      * record is written by CMAUD01 for every CUSTMAST field change *
+      * -- balance, credit limit, status, address, and name -- made  *
+      * by any updating job, carrying the before and after image of  *
+      * every field that is allowed to change plus the job/           *
+      * transaction identifier that made the change.                 *
+      *================================================================*
+       01  CUSTOMER-AUDIT-RECORD.
+           05  CAU-CUST-ID            PIC X(10).
+           05  CAU-AUDIT-DATE         PIC 9(8).
+           05  CAU-AUDIT-TIME         PIC 9(6).
+           05  CAU-JOB-NAME           PIC X(8).
+           05  CAU-TXN-ID             PIC X(16).
+           05  CAU-BEFORE-IMAGE.
+               10  CAU-BEFORE-LAST-NAME     PIC X(25).
+               10  CAU-BEFORE-FIRST-NAME    PIC X(15).
+               10  CAU-BEFORE-STREET        PIC X(30).
+               10  CAU-BEFORE-CITY          PIC X(20).
+               10  CAU-BEFORE-STATE         PIC X(2).
+               10  CAU-BEFORE-ZIP           PIC X(10).
+               10  CAU-BEFORE-BALANCE       PIC S9(11)V99 COMP-3.
+               10  CAU-BEFORE-CREDIT-LIMIT  PIC S9(9)V99 COMP-3.
+               10  CAU-BEFORE-ACCOUNT-TYPE  PIC X(1).
+               10  CAU-BEFORE-STATUS        PIC X(1).
+           05  CAU-AFTER-IMAGE.
+               10  CAU-AFTER-LAST-NAME      PIC X(25).
+               10  CAU-AFTER-FIRST-NAME     PIC X(15).
+               10  CAU-AFTER-STREET         PIC X(30).
+               10  CAU-AFTER-CITY           PIC X(20).
+               10  CAU-AFTER-STATE          PIC X(2).
+               10  CAU-AFTER-ZIP            PIC X(10).
+               10  CAU-AFTER-BALANCE        PIC S9(11)V99 COMP-3.
+               10  CAU-AFTER-CREDIT-LIMIT   PIC S9(9)V99 COMP-3.
+               10  CAU-AFTER-ACCOUNT-TYPE   PIC X(1).
+               10  CAU-AFTER-STATUS         PIC X(1).
+           05  FILLER                 PIC X(10).
