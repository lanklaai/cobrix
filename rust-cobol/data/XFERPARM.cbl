@@ -0,0 +1,25 @@
+      *================================================================*
+      * XFERPARM.cbl                                                  *
+      * Transfer Parameter copybook                                   *
+      *                                                               *
+      * CALL interface between CMPOST01 (or any other caller) and    *
+      * CMXFER01, the transfer-routing subprogram.  CMXFER01 applies  *
+      * the destination-account side of a TH-TYPE-TRANSFER posting   *
+      * and writes the offsetting TRANSACTION-HISTORY record; the    *
+      * caller remains responsible for the source-account debit.     *
+      *================================================================*
+      * XFER-RUN-DATE is the posting run's processing date, stamped   *
+      * onto the destination CMR-LAST-TXN-DATE -- a TH-TYPE-TRANSFER  *
+      * row carries TH-ACCOUNT-REF in place of its own TH-DATE-DATA,  *
+      * so no per-row transaction date is available to propagate.    *
+       01  XFER-PARMS.
+           05  XFER-TXN-ID           PIC X(16).
+           05  XFER-SOURCE-CUST-ID   PIC X(10).
+           05  XFER-DEST-CUST-ID     PIC X(10).
+           05  XFER-AMOUNT           PIC S9(11)V99 COMP-3.
+           05  XFER-DESCRIPTION      PIC X(40).
+           05  XFER-RUN-DATE         PIC 9(8).
+           05  XFER-RETURN-CODE      PIC X(2).
+               88  XFER-SUCCESS          VALUE '00'.
+               88  XFER-DEST-NOT-FOUND   VALUE '01'.
+               88  XFER-DEST-OVER-LIMIT  VALUE '02'.
