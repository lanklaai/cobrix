@@ -0,0 +1,31 @@
+      *================================================================*
+      * TRANSOVF.cbl                                                  *
+      * Transaction Item Overflow Record copybook                    *
+      *                                                               *
+      * Record layout for IBMUSER.VSAM.TRANSOVF KSDS cluster.        *
+      * Companion file to TRANSHST -- when a logical transaction      *
+      * needs more line items than TH-ITEMS OCCURS 3 TIMES can hold,  *
+      * items 4 and beyond chain into one or more TRANSOVF records    *
+      * keyed by OVF-TXN-ID/OVF-SEQ-NO, tying back to the parent      *
+      * TH-TXN-ID on TRANSHST.                                        *
+      *                                                               *
+      * Key field: OVF-TXN-ID (offset 0, length 16) +                *
+      *            OVF-SEQ-NO (offset 16, length 2)                  *
+      *                                                               *
+      *   OVF-TXN-ID        16   -- matches TH-TXN-ID on TRANSHST    *
+      *   OVF-SEQ-NO          2  (9(4) COMP) -- 1, 2, 3 ... chains    *
+      *                          multiple overflow records together  *
+      *   OVF-ITEM-COUNT      2  (9(4) COMP) -- items used in this   *
+      *                          record's OVF-ITEMS table             *
+      *   OVF-ITEMS OCCURS 20 TIMES                                  *
+      *     OVF-ITEM-SEQ      3                                      *
+      *     OVF-ITEM-AMT      5  (S9(7)V99 COMP-3)                   *
+      *================================================================*
+       01  TRANSACTION-OVERFLOW-RECORD.
+           05  OVF-KEY.
+               10  OVF-TXN-ID        PIC X(16).
+               10  OVF-SEQ-NO        PIC 9(4) COMP.
+           05  OVF-ITEM-COUNT        PIC 9(4) COMP.
+           05  OVF-ITEMS OCCURS 20 TIMES.
+               10  OVF-ITEM-SEQ      PIC 9(3).
+               10  OVF-ITEM-AMT      PIC S9(7)V99 COMP-3.
