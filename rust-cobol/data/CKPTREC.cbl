@@ -0,0 +1,19 @@
+      *================================================================*
+      * CKPTREC.cbl                                                   *
+      * Batch Checkpoint Record copybook                              *
+      *                                                               *
+      * One record per restartable batch job, keyed by CKPT-JOB-NAME. *
+      * Lets an overnight CUSTMAST update job commit its progress at  *
+      * intervals and resume from the last committed point instead of *
+      * reprocessing its input from the start after an abend.         *
+      *================================================================*
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-NAME         PIC X(8).
+           05  CKPT-LAST-CUST-ID     PIC X(10).
+           05  CKPT-RECORDS-READ     PIC 9(9) COMP.
+           05  CKPT-RUN-DATE         PIC 9(8).
+           05  CKPT-RUN-TIME         PIC 9(6).
+           05  CKPT-STATUS           PIC X(1).
+               88  CKPT-IN-PROGRESS      VALUE 'I'.
+               88  CKPT-COMPLETE         VALUE 'C'.
+           05  FILLER                PIC X(10).
