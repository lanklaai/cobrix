@@ -0,0 +1,69 @@
+*================================================================*
+* CUSTSET.bms                                                    *
+* BMS mapset source for the CUSTSET mapset / CUSTMAP map used by *
+* the CMINQ01 online CUSTMAST inquiry/maintenance transaction.   *
+* Assembling this member is what generates the CUSTMAP symbolic  *
+* map copybook (DSECT=NO, LANG=COBOL) checked in alongside the   *
+* other online copybooks under rust-cobol/data/ -- field names,  *
+* lengths, and unprotected/protected attributes here must stay   *
+* in lockstep with CUSTMAP.cbl.                                  *
+*================================================================*
+CUSTSET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+CUSTMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=12,ATTRB=(ASKIP,NORM),               X
+               INITIAL='CUST ID . . .'
+CUSTID   DFHMDF POS=(1,16),LENGTH=10,ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(2,1),LENGTH=12,ATTRB=(ASKIP,NORM),               X
+               INITIAL='LAST NAME . .'
+LNAME    DFHMDF POS=(2,16),LENGTH=25,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(3,1),LENGTH=12,ATTRB=(ASKIP,NORM),               X
+               INITIAL='FIRST NAME .'
+FNAME    DFHMDF POS=(3,16),LENGTH=15,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(4,1),LENGTH=12,ATTRB=(ASKIP,NORM),               X
+               INITIAL='STREET  . . .'
+STREET   DFHMDF POS=(4,16),LENGTH=30,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(5,1),LENGTH=12,ATTRB=(ASKIP,NORM),               X
+               INITIAL='CITY  . . . .'
+CITY     DFHMDF POS=(5,16),LENGTH=20,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(6,1),LENGTH=12,ATTRB=(ASKIP,NORM),               X
+               INITIAL='STATE . . . .'
+STATE    DFHMDF POS=(6,16),LENGTH=2,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(7,1),LENGTH=12,ATTRB=(ASKIP,NORM),               X
+               INITIAL='ZIP . . . . .'
+ZIP      DFHMDF POS=(7,16),LENGTH=10,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(8,1),LENGTH=12,ATTRB=(ASKIP,NORM),               X
+               INITIAL='BALANCE . . .'
+BALANC   DFHMDF POS=(8,16),LENGTH=13,ATTRB=(ASKIP,NORM),PICOUT='-(9)9.99'
+*
+         DFHMDF POS=(9,1),LENGTH=12,ATTRB=(ASKIP,NORM),               X
+               INITIAL='CREDIT LIMIT.'
+CRLIM    DFHMDF POS=(9,16),LENGTH=11,ATTRB=(ASKIP,NORM),PICOUT='-(7)9.99'
+*
+         DFHMDF POS=(10,1),LENGTH=12,ATTRB=(ASKIP,NORM),              X
+               INITIAL='ACCT TYPE . .'
+ACCTYP   DFHMDF POS=(10,16),LENGTH=1,ATTRB=(ASKIP,NORM)
+*
+         DFHMDF POS=(11,1),LENGTH=12,ATTRB=(ASKIP,NORM),              X
+               INITIAL='STATUS  . . .'
+STATUS   DFHMDF POS=(11,16),LENGTH=1,ATTRB=(UNPROT,NORM)
+*
+MSG      DFHMDF POS=(23,1),LENGTH=60,ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
