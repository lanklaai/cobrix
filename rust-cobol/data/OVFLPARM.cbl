@@ -0,0 +1,22 @@
+      *================================================================*
+      * OVFLPARM.cbl                                                  *
+      * Overflow-Chain Call Parameter copybook                        *
+      *                                                               *
+      * CALL interface to CMOVFL01, the TRANSOVF chaining subprogram. *
+      * OVP-FUNCTION selects whether the caller is appending an       *
+      * overflow chain for a transaction's items beyond TH-ITEMS(3)   *
+      * or retrieving a previously-chained set of extra items.        *
+      *================================================================*
+       01  OVFL-PARMS.
+           05  OVP-TXN-ID            PIC X(16).
+           05  OVP-FUNCTION          PIC X(1).
+               88  OVP-FUNC-WRITE        VALUE 'W'.
+               88  OVP-FUNC-READ         VALUE 'R'.
+           05  OVP-EXTRA-COUNT       PIC 9(4) COMP.
+           05  OVP-EXTRA-ITEMS OCCURS 100 TIMES.
+               10  OVP-ITEM-SEQ      PIC 9(3).
+               10  OVP-ITEM-AMT      PIC S9(7)V99 COMP-3.
+           05  OVP-RETURN-CODE       PIC X(2).
+               88  OVP-SUCCESS           VALUE '00'.
+               88  OVP-NOT-FOUND         VALUE '01'.
+               88  OVP-TOO-MANY-ITEMS    VALUE '02'.
