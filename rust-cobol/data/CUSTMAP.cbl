@@ -0,0 +1,106 @@
+      *================================================================*
+      * CUSTMAP.cbl                                                   *
+      * Symbolic map for the CUSTSCR screen (mapset CUSTSET, map      *
+      * CUSTMAP) used by the CMINQ01 online inquiry/maintenance       *
+      * transaction.  This is the COBOL symbolic map DFHMSD/DFHMDI/   *
+      * DFHMDF assembly would normally generate for the physical      *
+      * BMS map -- carried here as a hand-maintained copybook since   *
+      * this shop keeps its online copybooks alongside the batch      *
+      * ones rather than in a separate generated-map library.         *
+      *                                                                *
+      * CMR-CUST-ID is the key field; the personal, address, and      *
+      * financial groups mirror CUSTMAST.cbl's CMR-PERSONAL/          *
+      * CMR-ADDRESS/CMR-FINANCIALS layout so the screen is a direct   *
+      * view of the record.  Only the address fields and STATUS are   *
+      * unprotected on the maintenance path -- name, balance, credit  *
+      * limit, and account type are display-only.                    *
+      *================================================================*
+       01  CUSTSCRI.
+           05  FILLER                PIC X(12).
+           05  CUSTIDL               PIC S9(4) COMP.
+           05  CUSTIDF               PIC X.
+           05  FILLER REDEFINES CUSTIDF.
+               10  CUSTIDA           PIC X.
+           05  CUSTIDI               PIC X(10).
+           05  LNAMEL                PIC S9(4) COMP.
+           05  LNAMEF                PIC X.
+           05  FILLER REDEFINES LNAMEF.
+               10  LNAMEA            PIC X.
+           05  LNAMEI                PIC X(25).
+           05  FNAMEL                PIC S9(4) COMP.
+           05  FNAMEF                PIC X.
+           05  FILLER REDEFINES FNAMEF.
+               10  FNAMEA            PIC X.
+           05  FNAMEI                PIC X(15).
+           05  STREETL               PIC S9(4) COMP.
+           05  STREETF               PIC X.
+           05  FILLER REDEFINES STREETF.
+               10  STREETA           PIC X.
+           05  STREETI               PIC X(30).
+           05  CITYL                 PIC S9(4) COMP.
+           05  CITYF                 PIC X.
+           05  FILLER REDEFINES CITYF.
+               10  CITYA             PIC X.
+           05  CITYI                 PIC X(20).
+           05  STATEL                PIC S9(4) COMP.
+           05  STATEF                PIC X.
+           05  FILLER REDEFINES STATEF.
+               10  STATEA            PIC X.
+           05  STATEI                PIC X(2).
+           05  ZIPL                  PIC S9(4) COMP.
+           05  ZIPF                  PIC X.
+           05  FILLER REDEFINES ZIPF.
+               10  ZIPA              PIC X.
+           05  ZIPI                  PIC X(10).
+           05  BALANCL               PIC S9(4) COMP.
+           05  BALANCF               PIC X.
+           05  FILLER REDEFINES BALANCF.
+               10  BALANCA           PIC X.
+           05  BALANCI               PIC -(9)9.99.
+           05  CRLIML                PIC S9(4) COMP.
+           05  CRLIMF                PIC X.
+           05  FILLER REDEFINES CRLIMF.
+               10  CRLIMA            PIC X.
+           05  CRLIMI                PIC -(7)9.99.
+           05  ACCTYPL               PIC S9(4) COMP.
+           05  ACCTYPF               PIC X.
+           05  FILLER REDEFINES ACCTYPF.
+               10  ACCTYPA           PIC X.
+           05  ACCTYPI               PIC X(1).
+           05  STATUSL               PIC S9(4) COMP.
+           05  STATUSF               PIC X.
+           05  FILLER REDEFINES STATUSF.
+               10  STATUSA           PIC X.
+           05  STATUSI               PIC X(1).
+           05  MSGL                  PIC S9(4) COMP.
+           05  MSGF                  PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA              PIC X.
+           05  MSGI                  PIC X(60).
+
+       01  CUSTSCRO REDEFINES CUSTSCRI.
+           05  FILLER                PIC X(12).
+           05  FILLER                PIC X(3).
+           05  CUSTIDO               PIC X(10).
+           05  FILLER                PIC X(3).
+           05  LNAMEO                PIC X(25).
+           05  FILLER                PIC X(3).
+           05  FNAMEO                PIC X(15).
+           05  FILLER                PIC X(3).
+           05  STREETO               PIC X(30).
+           05  FILLER                PIC X(3).
+           05  CITYO                 PIC X(20).
+           05  FILLER                PIC X(3).
+           05  STATEO                PIC X(2).
+           05  FILLER                PIC X(3).
+           05  ZIPO                  PIC X(10).
+           05  FILLER                PIC X(3).
+           05  BALANCO               PIC X(13).
+           05  FILLER                PIC X(3).
+           05  CRLIMO                PIC X(11).
+           05  FILLER                PIC X(3).
+           05  ACCTYPO               PIC X(1).
+           05  FILLER                PIC X(3).
+           05  STATUSO               PIC X(1).
+           05  FILLER                PIC X(3).
+           05  MSGO                  PIC X(60).
