@@ -0,0 +1,16 @@
+      *================================================================*
+      * CMINCOMM.cbl                                                  *
+      * Pseudo-conversational COMMAREA for CMINQ01, the online        *
+      * CUSTMAST inquiry/maintenance transaction.  CICS passes this   *
+      * back to the program on every re-entry after a terminal-wait   *
+      * RETURN, which is how CMINQ01 remembers which CMR-CUST-ID is   *
+      * on screen and whether the maintenance (update) path is armed  *
+      * without keeping the task resident between keystrokes.         *
+      *================================================================*
+       01  CMINQ-COMMAREA.
+           05  CA-CUST-ID            PIC X(10).
+           05  CA-FUNCTION           PIC X(1).
+               88  CA-FUNC-INQUIRE       VALUE 'I'.
+               88  CA-FUNC-MAINTAIN      VALUE 'U'.
+           05  CA-RECORD-ON-FILE     PIC X(1).
+               88  CA-RECORD-FOUND       VALUE 'Y'.
