@@ -0,0 +1,17 @@
+      *================================================================*
+      * AUDPARM.cbl                                                   *
+      * Customer Master Audit Call Parameter copybook                 *
+      *                                                               *
+      * CALL interface to CMAUD01, the CUSTAUD audit-trail writer.   *
+      * The caller hands over the full CUSTOMER-MASTER-RECORD image  *
+      * as it stood before and after the update, plus the job and    *
+      * transaction identifier responsible for the change; CMAUD01   *
+      * picks the individual fields back out of each image itself.   *
+      *================================================================*
+       01  AUDIT-PARMS.
+           05  AUP-JOB-NAME           PIC X(8).
+           05  AUP-TXN-ID             PIC X(16).
+           05  AUP-BEFORE-RECORD      PIC X(161).
+           05  AUP-AFTER-RECORD       PIC X(161).
+           05  AUP-RETURN-CODE        PIC X(2).
+               88  AUP-SUCCESS            VALUE '00'.
