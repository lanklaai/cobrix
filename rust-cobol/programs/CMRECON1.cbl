@@ -0,0 +1,314 @@
+000100*================================================================*
+000200* PROGRAM:     CMRECON1                                          *
+000300* FUNCTION:    Reconciliation pass between TRANSHST and CUSTMAST *
+000400*              -- flags TH-CUST-ID values with no matching       *
+000500*              CUSTMAST record, and CUSTMAST records that show   *
+000600*              a CMR-LAST-TXN-DATE but have no TRANSHST rows.    *
+000700*================================================================*
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. CMRECON1.
+001000 AUTHOR. R-HOLLOWAY.
+001100 INSTALLATION. IBMUSER CUSTOMER LEDGER SYSTEMS.
+001200 DATE-WRITTEN. 08/09/2026.
+001300 DATE-COMPILED.
+001400*----------------------------------------------------------------*
+001500* MODIFICATION HISTORY                                          *
+001600*   08/09/2026  RH  Initial version -- orphan-record             *
+001700*                   reconciliation between TRANSHST and CUSTMAST.*
+001800*----------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS CMR-CUST-ID
+002900         FILE STATUS IS CUSTMAST-STATUS.
+003000
+003100     SELECT TRANSHST-FILE ASSIGN TO TRANSHST
+003200         ORGANIZATION IS SEQUENTIAL
+003300         ACCESS MODE IS SEQUENTIAL
+003400         FILE STATUS IS TRANSHST-STATUS.
+003500
+003600     SELECT SORTWORK-FILE ASSIGN TO SORTWORK.
+003700
+003800     SELECT RECONRPT-FILE ASSIGN TO RECONRPT
+003900         ORGANIZATION IS SEQUENTIAL
+004000         ACCESS MODE IS SEQUENTIAL
+004100         FILE STATUS IS RECONRPT-STATUS.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  CUSTMAST-FILE
+004600     RECORDING MODE IS F.
+004700 COPY CUSTMAST.
+004800
+004900 FD  TRANSHST-FILE
+005000     RECORDING MODE IS F.
+005100 COPY TRANSHST.
+005200
+005300 SD  SORTWORK-FILE.
+005400 01  SORTWORK-RECORD.
+005500     05  SW-CUST-ID            PIC X(10).
+005600
+005700 FD  RECONRPT-FILE
+005800     RECORDING MODE IS F.
+005900 01  RECONRPT-RECORD           PIC X(132).
+006000
+006100 WORKING-STORAGE SECTION.
+006200 77  CUSTMAST-STATUS       PIC X(2).
+006300     88  CUSTMAST-OK           VALUE '00'.
+006400     88  CUSTMAST-EOF          VALUE '10'.
+006500     88  CUSTMAST-NOTFND       VALUE '23'.
+006600
+006700 77  TRANSHST-STATUS       PIC X(2).
+006800     88  TRANSHST-OK           VALUE '00'.
+006900     88  TRANSHST-EOF          VALUE '10'.
+007000
+007100 77  RECONRPT-STATUS       PIC X(2).
+007200     88  RECONRPT-OK           VALUE '00'.
+007300
+007400 77  WS-TRANSHST-EOF-SW    PIC X(1)      VALUE 'N'.
+007500     88  WS-END-OF-TRANSHST       VALUE 'Y'.
+007600
+007700 77  WS-SORTWORK-EOF-SW    PIC X(1)      VALUE 'N'.
+007800     88  WS-END-OF-SORTWORK       VALUE 'Y'.
+007900
+008000 77  WS-CUSTMAST-EOF-SW    PIC X(1)      VALUE 'N'.
+008100     88  WS-END-OF-CUSTMAST       VALUE 'Y'.
+008200
+008700 77  WS-ORPHAN-TXN-COUNT   PIC 9(9) COMP VALUE ZERO.
+008800 77  WS-ORPHAN-CUST-COUNT  PIC 9(9) COMP VALUE ZERO.
+008900
+009000 01  WS-HEADING-1.
+009100     05  FILLER PIC X(60) VALUE
+009200         'CMRECON1 - TRANSHST / CUSTMAST RECONCILIATION REPORT'.
+009300
+009400 01  WS-HEADING-2.
+009500     05  FILLER PIC X(60) VALUE
+009600         'TH-CUST-ID VALUES WITH NO MATCHING CUSTMAST RECORD'.
+009700
+009800 01  WS-DETAIL-ORPHAN-TXN.
+009900     05  FILLER                PIC X(4)  VALUE SPACES.
+010000     05  WD1-TXN-ID            PIC X(16).
+010100     05  FILLER                PIC X(2)  VALUE SPACES.
+010200     05  WD1-CUST-ID           PIC X(10).
+010300     05  FILLER                PIC X(2)  VALUE SPACES.
+010400     05  FILLER                PIC X(20) VALUE
+010500         'NO MATCHING CUSTMAST'.
+010600
+010700 01  WS-HEADING-3.
+010800     05  FILLER PIC X(60) VALUE
+010900         'CUSTMAST RECORDS WITH A LAST-TXN-DATE BUT NO TRANSHST'.
+011000
+011100 01  WS-DETAIL-ORPHAN-CUST.
+011200     05  FILLER                PIC X(4)  VALUE SPACES.
+011300     05  WD2-CUST-ID           PIC X(10).
+011400     05  FILLER                PIC X(2)  VALUE SPACES.
+011500     05  WD2-LAST-NAME         PIC X(25).
+011600     05  FILLER                PIC X(2)  VALUE SPACES.
+011700     05  WD2-LAST-TXN-DATE     PIC 9(8).
+011800     05  FILLER                PIC X(2)  VALUE SPACES.
+011900     05  FILLER                PIC X(16) VALUE
+012000         'NO TRANSHST ROWS'.
+012100
+012200 01  WS-BLANK-LINE             PIC X(1)  VALUE SPACE.
+012300
+012400 PROCEDURE DIVISION.
+012500*----------------------------------------------------------------*
+012600* 0000-MAINLINE                                                  *
+012700*----------------------------------------------------------------*
+012800 0000-MAINLINE.
+012900     OPEN OUTPUT RECONRPT-FILE
+013000     WRITE RECONRPT-RECORD FROM WS-HEADING-1
+013100     WRITE RECONRPT-RECORD FROM WS-BLANK-LINE
+013200
+013300     PERFORM 1000-CHECK-ORPHAN-TRANSACTIONS THRU 1000-EXIT
+013400     WRITE RECONRPT-RECORD FROM WS-BLANK-LINE
+013500     PERFORM 2000-SORT-AND-CHECK-CUSTOMERS THRU 2000-EXIT
+013600
+013700     DISPLAY 'CMRECON1 - ORPHAN TRANSHST ROWS   = '
+013800         WS-ORPHAN-TXN-COUNT
+013900     DISPLAY 'CMRECON1 - ORPHAN CUSTMAST RECORDS = '
+014000         WS-ORPHAN-CUST-COUNT
+014100
+014200     CLOSE RECONRPT-FILE
+014300     GOBACK.
+014400
+014500*----------------------------------------------------------------*
+014600* 1000-CHECK-ORPHAN-TRANSACTIONS -- every TH-CUST-ID must have a *
+014700*                                   CUSTMAST record              *
+014800*----------------------------------------------------------------*
+014900 1000-CHECK-ORPHAN-TRANSACTIONS.
+015000     WRITE RECONRPT-RECORD FROM WS-HEADING-2
+015100
+015200     OPEN INPUT TRANSHST-FILE
+015300     OPEN INPUT CUSTMAST-FILE
+015400
+015500     IF NOT TRANSHST-OK
+015600         DISPLAY 'CMRECON1 - UNABLE TO OPEN TRANSHST, STATUS='
+015700             TRANSHST-STATUS
+015800         MOVE 'Y' TO WS-TRANSHST-EOF-SW
+015900     END-IF
+016000
+016100     PERFORM 1100-READ-TRANSHST THRU 1100-EXIT
+016200
+016300     PERFORM UNTIL WS-END-OF-TRANSHST
+016400         MOVE TH-CUST-ID TO CMR-CUST-ID
+016500         READ CUSTMAST-FILE
+016600             INVALID KEY
+016700                 PERFORM 1200-REPORT-ORPHAN-TXN THRU 1200-EXIT
+016800         END-READ
+016900         PERFORM 1100-READ-TRANSHST THRU 1100-EXIT
+017000     END-PERFORM
+017100
+017200     CLOSE TRANSHST-FILE
+017300     CLOSE CUSTMAST-FILE.
+017400 1000-EXIT.
+017500     EXIT.
+017600
+017700*----------------------------------------------------------------*
+017800* 1100-READ-TRANSHST                                             *
+017900*----------------------------------------------------------------*
+018000 1100-READ-TRANSHST.
+018100     READ TRANSHST-FILE
+018200         AT END
+018300             MOVE 'Y' TO WS-TRANSHST-EOF-SW
+018400     END-READ.
+018500 1100-EXIT.
+018600     EXIT.
+018700
+018800*----------------------------------------------------------------*
+018900* 1200-REPORT-ORPHAN-TXN                                         *
+019000*----------------------------------------------------------------*
+019100 1200-REPORT-ORPHAN-TXN.
+019200     MOVE TH-TXN-ID  TO WD1-TXN-ID
+019300     MOVE TH-CUST-ID TO WD1-CUST-ID
+019400     WRITE RECONRPT-RECORD FROM WS-DETAIL-ORPHAN-TXN
+019500     ADD 1 TO WS-ORPHAN-TXN-COUNT.
+019600 1200-EXIT.
+019700     EXIT.
+019800
+019900*----------------------------------------------------------------*
+020000* 2000-SORT-AND-CHECK-CUSTOMERS -- CMR-LAST-TXN-DATE set but no  *
+020100*                                  TRANSHST rows for that cust   *
+020200*----------------------------------------------------------------*
+020300 2000-SORT-AND-CHECK-CUSTOMERS.
+020400     WRITE RECONRPT-RECORD FROM WS-HEADING-3
+020500
+020600     SORT SORTWORK-FILE
+020700         ON ASCENDING KEY SW-CUST-ID
+020800         INPUT PROCEDURE IS 2100-LOAD-CUST-IDS THRU 2100-EXIT
+020900         OUTPUT PROCEDURE IS 2400-CHECK-CUSTMAST THRU 2400-EXIT.
+021000 2000-EXIT.
+021100     EXIT.
+021200
+021300*----------------------------------------------------------------*
+021400* 2100-LOAD-CUST-IDS -- distinct TH-CUST-ID values in TRANSHST   *
+021500*----------------------------------------------------------------*
+021600 2100-LOAD-CUST-IDS.
+021700     MOVE 'N' TO WS-TRANSHST-EOF-SW
+021800     OPEN INPUT TRANSHST-FILE
+021900     IF NOT TRANSHST-OK
+022000         DISPLAY 'CMRECON1 - UNABLE TO OPEN TRANSHST, STATUS='
+022100             TRANSHST-STATUS
+022200         MOVE 'Y' TO WS-TRANSHST-EOF-SW
+022300     END-IF
+022400
+022500     PERFORM 1100-READ-TRANSHST THRU 1100-EXIT
+022600     PERFORM UNTIL WS-END-OF-TRANSHST
+022700         MOVE TH-CUST-ID TO SW-CUST-ID
+022800         RELEASE SORTWORK-RECORD
+022900         PERFORM 1100-READ-TRANSHST THRU 1100-EXIT
+023000     END-PERFORM
+023100
+023200     CLOSE TRANSHST-FILE.
+023300 2100-EXIT.
+023400     EXIT.
+023500
+023600*----------------------------------------------------------------*
+023700* 2400-CHECK-CUSTMAST -- walk CUSTMAST and the sorted TH-CUST-ID *
+023800*                        list together to spot unmatched CMR     *
+023900*                        rows with a CMR-LAST-TXN-DATE set       *
+024000*----------------------------------------------------------------*
+024100 2400-CHECK-CUSTMAST.
+024200     OPEN INPUT CUSTMAST-FILE
+024300     IF NOT CUSTMAST-OK
+024400         DISPLAY 'CMRECON1 - UNABLE TO OPEN CUSTMAST, STATUS='
+024500             CUSTMAST-STATUS
+024600         MOVE 'Y' TO WS-CUSTMAST-EOF-SW
+024700     END-IF
+024800
+024900     PERFORM 2500-RETURN-SORTWORK THRU 2500-EXIT
+025000     PERFORM 2200-READ-CUSTMAST THRU 2200-EXIT
+025100
+025200     PERFORM UNTIL WS-END-OF-CUSTMAST
+025300         PERFORM 2600-MATCH-ONE-CUSTOMER THRU 2600-EXIT
+025400         PERFORM 2200-READ-CUSTMAST THRU 2200-EXIT
+025500     END-PERFORM
+025600
+025700     CLOSE CUSTMAST-FILE.
+025800 2400-EXIT.
+025900     EXIT.
+026000
+026100*----------------------------------------------------------------*
+026200* 2200-READ-CUSTMAST                                             *
+026300*----------------------------------------------------------------*
+026400 2200-READ-CUSTMAST.
+026500     READ CUSTMAST-FILE NEXT RECORD
+026600         AT END
+026700             MOVE 'Y' TO WS-CUSTMAST-EOF-SW
+026800     END-READ.
+026900 2200-EXIT.
+027000     EXIT.
+027100
+027200*----------------------------------------------------------------*
+027300* 2500-RETURN-SORTWORK                                           *
+027400*----------------------------------------------------------------*
+027500 2500-RETURN-SORTWORK.
+027600     RETURN SORTWORK-FILE
+027700         AT END
+027800             MOVE 'Y' TO WS-SORTWORK-EOF-SW
+027900     END-RETURN.
+028000 2500-EXIT.
+028100     EXIT.
+028200
+028300*----------------------------------------------------------------*
+028400* 2600-MATCH-ONE-CUSTOMER -- advance the sorted cust-id stream   *
+028500*                            up to CMR-CUST-ID, report a gap     *
+028600*----------------------------------------------------------------*
+028700 2600-MATCH-ONE-CUSTOMER.
+028800     PERFORM 2700-ADVANCE-SORTWORK THRU 2700-EXIT
+028900         UNTIL WS-END-OF-SORTWORK
+029000             OR SW-CUST-ID NOT LESS THAN CMR-CUST-ID
+029100
+029200     IF CMR-LAST-TXN-DATE NOT = ZERO
+029300             AND (WS-END-OF-SORTWORK
+029400                  OR SW-CUST-ID NOT = CMR-CUST-ID)
+029500         PERFORM 2800-REPORT-ORPHAN-CUST THRU 2800-EXIT
+029600     END-IF.
+029700 2600-EXIT.
+029800     EXIT.
+029900
+030000*----------------------------------------------------------------*
+030100* 2700-ADVANCE-SORTWORK                                          *
+030200*----------------------------------------------------------------*
+030300 2700-ADVANCE-SORTWORK.
+030400     PERFORM 2500-RETURN-SORTWORK THRU 2500-EXIT.
+030500 2700-EXIT.
+030600     EXIT.
+030700
+030800*----------------------------------------------------------------*
+030900* 2800-REPORT-ORPHAN-CUST                                        *
+031000*----------------------------------------------------------------*
+031100 2800-REPORT-ORPHAN-CUST.
+031200     MOVE CMR-CUST-ID       TO WD2-CUST-ID
+031300     MOVE CMR-LAST-NAME     TO WD2-LAST-NAME
+031400     MOVE CMR-LAST-TXN-DATE TO WD2-LAST-TXN-DATE
+031500     WRITE RECONRPT-RECORD FROM WS-DETAIL-ORPHAN-CUST
+031600     ADD 1 TO WS-ORPHAN-CUST-COUNT.
+031700 2800-EXIT.
+031800     EXIT.
