@@ -0,0 +1,600 @@
+000100*================================================================*
+000200* PROGRAM:     CMPOST01                                          *
+000300* FUNCTION:    Overnight posting run -- applies TRANSACTION-    *
+000400*              HISTORY entries to the matching CUSTOMER-MASTER- *
+000500*              RECORD balance.                                  *
+000600*================================================================*
+000700 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID. CMPOST01.
+000900 AUTHOR. R-HOLLOWAY.
+001000 INSTALLATION. IBMUSER CUSTOMER LEDGER SYSTEMS.
+001100 DATE-WRITTEN. 08/09/2026.
+001200 DATE-COMPILED.
+001300*----------------------------------------------------------------*
+001400* MODIFICATION HISTORY                                          *
+001500*   08/09/2026  RH  Initial version -- daily posting of         *
+001600*                   TRANSHST against CUSTMAST balances.         *
+001650*   08/09/2026  RH  TH-TYPE-TRANSFER now debits the source       *
+001660*                   account and calls CMXFER01 to route the     *
+001670*                   offsetting leg to the destination account   *
+001680*                   via TH-ACCOUNT-REF, instead of crediting the *
+001690*                   source account as if it were a plain credit. *
+001692*   08/09/2026  RH  Added checkpoint/restart -- run progress is  *
+001694*                   committed to CKPTFILE every WS-CKPT-INTERVAL *
+001696*                   transactions so a restart after an abend     *
+001698*                   skips the TRANSHST records already posted    *
+001699*                   instead of reprocessing the whole file.      *
+001701*   08/09/2026  RH  Capture the CUSTMAST before-image ahead of   *
+001702*                   each posting and CALL CMAUD01 after a        *
+001703*                   successful REWRITE so every balance change   *
+001704*                   lands an audit record in CUSTAUD.            *
+001705*   08/09/2026  RH  A fully-populated TH-ITEMS array is chained  *
+001706*                   to TRANSOVF via CMOVFL01 so the item detail   *
+001707*                   that does not fit inline the record is not   *
+001708*                   lost.                                        *
+001709*   08/09/2026  RH  CMXFER01 returning success no longer means    *
+001710*                   the source leg is safe to post blind -- the   *
+001711*                   destination-side REWRITE's actual outcome is  *
+001712*                   now re-confirmed via a re-READ of the source  *
+001713*                   record before CMR-BALANCE is touched, since   *
+001714*                   CUSTMAST-FILE is EXTERNAL and CMXFER01 leaves  *
+001715*                   the destination row sitting in the shared     *
+001716*                   record area on return.  2700-REWRITE-CUSTMAST *
+001717*                   now also skips the audit call and the posted/ *
+001718*                   checkpoint counters when the REWRITE itself   *
+001719*                   fails, and the checkpoint interval is now      *
+001720*                   driven off every TRANSHST record read rather   *
+001721*                   than only the ones that post cleanly, so a     *
+001722*                   long run of suspended transactions still       *
+001723*                   advances the checkpoint.                      *
+001724*   08/09/2026  RH  1200-SKIP-PROCESSED-RECORDS stopped the       *
+001725*                   instant WS-TXN-COUNT reached the checkpointed  *
+001726*                   count, leaving the last already-posted record  *
+001727*                   sitting unread in the TRANSHST buffer; since   *
+001728*                   a restart also skips the normal priming read,  *
+001729*                   the mainline loop reprocessed that record and  *
+001730*                   double-posted it.  1000-INITIALIZE now issues  *
+001731*                   one more read after the skip loop so restart   *
+001732*                   resumes at the record after the checkpoint.    *
+001700*----------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT TRANSHST-FILE ASSIGN TO TRANSHST
+002700         ORGANIZATION IS SEQUENTIAL
+002800         ACCESS MODE IS SEQUENTIAL
+002900         FILE STATUS IS TRANSHST-STATUS.
+003000
+003100     SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS CMR-CUST-ID
+003500         FILE STATUS IS CUSTMAST-STATUS.
+003600
+003700     SELECT SUSPENSE-FILE ASSIGN TO SUSPOST
+003800         ORGANIZATION IS SEQUENTIAL
+003900         ACCESS MODE IS SEQUENTIAL
+004000         FILE STATUS IS SUSPENSE-STATUS.
+004100
+004110     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+004120         ORGANIZATION IS INDEXED
+004130         ACCESS MODE IS DYNAMIC
+004140         RECORD KEY IS CKPT-JOB-NAME
+004150         FILE STATUS IS CKPT-FILE-STATUS.
+004160
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  TRANSHST-FILE
+004500     RECORDING MODE IS F.
+004600 COPY TRANSHST.
+004700
+004800 FD  CUSTMAST-FILE IS EXTERNAL
+004900     RECORDING MODE IS F.
+005000 COPY CUSTMAST.
+005100
+005200 FD  SUSPENSE-FILE
+005300     RECORDING MODE IS F.
+005400 COPY SUSPOST.
+005500
+005510 FD  CKPT-FILE
+005520     RECORDING MODE IS F.
+005530 COPY CKPTREC.
+005540
+005600 WORKING-STORAGE SECTION.
+005650 COPY XFERPARM.
+005660
+005670 COPY AUDPARM.
+005680
+005690 COPY OVFLPARM.
+005695
+005700 77  TRANSHST-STATUS       PIC X(2).
+005800     88  TRANSHST-OK           VALUE '00'.
+005900     88  TRANSHST-EOF          VALUE '10'.
+006000
+006100 77  CUSTMAST-STATUS       PIC X(2).
+006200     88  CUSTMAST-OK           VALUE '00'.
+006300     88  CUSTMAST-NOTFND       VALUE '23'.
+006400
+006500 77  SUSPENSE-STATUS       PIC X(2).
+006600     88  SUSPENSE-OK           VALUE '00'.
+006650     88  SUSPENSE-NEW-FILE     VALUE '05'.
+006700
+006800 77  WS-EOF-SWITCH         PIC X(1)      VALUE 'N'.
+006900     88  WS-END-OF-TRANSHST        VALUE 'Y'.
+007000
+007100 77  WS-TXN-COUNT          PIC 9(9) COMP VALUE ZERO.
+007200 77  WS-POSTED-COUNT       PIC 9(9) COMP VALUE ZERO.
+007300 77  WS-SUSPENSE-COUNT     PIC 9(9) COMP VALUE ZERO.
+007400 77  WS-NOMATCH-COUNT      PIC 9(9) COMP VALUE ZERO.
+007500
+007600 77  WS-NEW-BALANCE        PIC S9(11)V99 COMP-3 VALUE ZERO.
+007650 77  WS-RUN-DATE           PIC 9(8)      VALUE ZERO.
+007700
+007710 77  CKPT-FILE-STATUS      PIC X(2).
+007720     88  CKPT-FILE-OK          VALUE '00'.
+007730     88  CKPT-FILE-NOTFND      VALUE '23'.
+007740
+007750 77  WS-CKPT-INTERVAL      PIC 9(5) COMP VALUE 500.
+007760 77  WS-RECS-SINCE-CKPT    PIC 9(5) COMP VALUE ZERO.
+007770 77  WS-SKIP-COUNT         PIC 9(9) COMP VALUE ZERO.
+007780 77  WS-RESTART-SWITCH     PIC X(1)      VALUE 'N'.
+007790     88  WS-IS-RESTART         VALUE 'Y'.
+007795
+007796 77  WS-BEFORE-CUSTMAST    PIC X(161).
+007800 PROCEDURE DIVISION.
+007900*----------------------------------------------------------------*
+008000* 0000-MAINLINE                                                  *
+008100*----------------------------------------------------------------*
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008400     PERFORM 2000-PROCESS-TRANSHST THRU 2000-EXIT
+008500         UNTIL WS-END-OF-TRANSHST
+008600     PERFORM 3000-TERMINATE THRU 3000-EXIT
+008700     GOBACK.
+008800
+008900*----------------------------------------------------------------*
+009000* 1000-INITIALIZE                                                *
+009100*----------------------------------------------------------------*
+009200 1000-INITIALIZE.
+009250     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+009300     OPEN INPUT TRANSHST-FILE
+009400     OPEN I-O CUSTMAST-FILE
+009500     OPEN EXTEND SUSPENSE-FILE
+009510     IF NOT SUSPENSE-OK AND NOT SUSPENSE-NEW-FILE
+009520         OPEN OUTPUT SUSPENSE-FILE
+009530     END-IF
+009550     OPEN I-O CKPT-FILE
+009600
+009700     IF NOT TRANSHST-OK
+009800         DISPLAY 'CMPOST01 - UNABLE TO OPEN TRANSHST, STATUS='
+009900             TRANSHST-STATUS
+010000         MOVE 'Y' TO WS-EOF-SWITCH
+010100     END-IF
+010200
+010210     IF NOT WS-END-OF-TRANSHST
+010220         PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT
+010230         IF WS-IS-RESTART
+010240             PERFORM 1200-SKIP-PROCESSED-RECORDS THRU 1200-EXIT
+010241             IF NOT WS-END-OF-TRANSHST
+010242                 PERFORM 2100-READ-TRANSHST THRU 2100-EXIT
+010243             END-IF
+010250         END-IF
+010260     END-IF
+010270
+010300     IF NOT WS-IS-RESTART
+010310         PERFORM 2100-READ-TRANSHST THRU 2100-EXIT
+010320     END-IF.
+010400 1000-EXIT.
+010500     EXIT.
+
+010510*----------------------------------------------------------------*
+010520* 1100-CHECK-FOR-RESTART -- look up this job's checkpoint row;   *
+010530*                           CKPT-IN-PROGRESS means the prior run *
+010540*                           abended and we resume past the last  *
+010550*                           committed transaction count instead  *
+010560*                           of reprocessing TRANSHST from the    *
+010570*                           top.                                 *
+010580*----------------------------------------------------------------*
+010590 1100-CHECK-FOR-RESTART.
+010600     MOVE 'CMPOST01' TO CKPT-JOB-NAME
+010610     READ CKPT-FILE
+010620         INVALID KEY
+010630             MOVE 'N' TO WS-RESTART-SWITCH
+010640     END-READ
+010650
+010660     IF CKPT-FILE-OK
+010670         IF CKPT-IN-PROGRESS
+010680             MOVE 'Y'               TO WS-RESTART-SWITCH
+010690             MOVE CKPT-RECORDS-READ TO WS-SKIP-COUNT
+010700             DISPLAY 'CMPOST01 - RESTARTING, SKIPPING '
+010710                 WS-SKIP-COUNT ' ALREADY-POSTED TRANSACTIONS'
+010720         ELSE
+010730             MOVE 'N' TO WS-RESTART-SWITCH
+010740         END-IF
+010750     END-IF
+010760
+010770     IF NOT WS-IS-RESTART
+010780         PERFORM 1150-INITIALIZE-CHECKPOINT THRU 1150-EXIT
+010790     END-IF.
+010800 1100-EXIT.
+010810     EXIT.
+
+010820*----------------------------------------------------------------*
+010830* 1150-INITIALIZE-CHECKPOINT -- (re)establish a fresh IN-PROGRESS*
+010840*                               checkpoint row for this run      *
+010850*----------------------------------------------------------------*
+010860 1150-INITIALIZE-CHECKPOINT.
+010870     MOVE 'CMPOST01' TO CKPT-JOB-NAME
+010880     MOVE SPACES      TO CKPT-LAST-CUST-ID
+010890     MOVE ZERO        TO CKPT-RECORDS-READ
+010900     MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+010910     ACCEPT CKPT-RUN-TIME FROM TIME
+010920     MOVE 'I'         TO CKPT-STATUS
+010930
+010940     IF CKPT-FILE-OK
+010950         REWRITE CHECKPOINT-RECORD
+010960             INVALID KEY
+010970                 DISPLAY 'CMPOST01 - CHECKPOINT REWRITE FAILED'
+010980         END-REWRITE
+010990     ELSE
+011000         WRITE CHECKPOINT-RECORD
+011010             INVALID KEY
+011020                 DISPLAY 'CMPOST01 - CHECKPOINT WRITE FAILED'
+011030         END-WRITE
+011040     END-IF.
+011050 1150-EXIT.
+011060     EXIT.
+
+011070*----------------------------------------------------------------*
+011080* 1200-SKIP-PROCESSED-RECORDS -- read and discard the TRANSHST   *
+011090*                                records already posted by the   *
+011100*                                prior, abended run              *
+011110*----------------------------------------------------------------*
+011120 1200-SKIP-PROCESSED-RECORDS.
+011130     PERFORM 2100-READ-TRANSHST THRU 2100-EXIT
+011140         UNTIL WS-TXN-COUNT NOT LESS THAN WS-SKIP-COUNT
+011150             OR WS-END-OF-TRANSHST.
+011160 1200-EXIT.
+011170     EXIT.
+010600
+010700*----------------------------------------------------------------*
+010800* 2000-PROCESS-TRANSHST -- WS-RECS-SINCE-CKPT advances for every *
+010810*                          TRANSHST record processed here,       *
+010820*                          whether it posts or lands in          *
+010830*                          suspense, so a run heavy with         *
+010840*                          rejects still checkpoints on schedule *
+010850*                          instead of stalling at the last       *
+010860*                          successful post.                      *
+010900*----------------------------------------------------------------*
+011000 2000-PROCESS-TRANSHST.
+011300     MOVE TH-CUST-ID TO CMR-CUST-ID
+011400     READ CUSTMAST-FILE
+011500         INVALID KEY
+011600             PERFORM 2500-REJECT-NO-MATCH THRU 2500-EXIT
+011700     END-READ
+011800
+011900     IF CUSTMAST-OK
+011910         MOVE CUSTOMER-MASTER-RECORD TO WS-BEFORE-CUSTMAST
+012000         EVALUATE TRUE
+012100             WHEN TH-TYPE-DEBIT
+012200                 PERFORM 2200-APPLY-DEBIT THRU 2200-EXIT
+012300             WHEN TH-TYPE-CREDIT
+012400                 PERFORM 2300-APPLY-CREDIT THRU 2300-EXIT
+012500             WHEN TH-TYPE-TRANSFER
+012600                 PERFORM 2350-APPLY-TRANSFER THRU 2350-EXIT
+012700             WHEN OTHER
+012800                 PERFORM 2600-REJECT-BAD-TYPE THRU 2600-EXIT
+012900         END-EVALUATE
+012910         IF TH-ITEM-SEQ (3) NOT = ZERO
+012920             PERFORM 2900-CHECK-ITEM-OVERFLOW THRU 2900-EXIT
+012930         END-IF
+013000     END-IF
+013010
+013020     ADD 1 TO WS-RECS-SINCE-CKPT
+013030     IF WS-RECS-SINCE-CKPT NOT LESS THAN WS-CKPT-INTERVAL
+013040         PERFORM 2800-CHECKPOINT-PROGRESS THRU 2800-EXIT
+013050     END-IF
+013100
+013200     PERFORM 2100-READ-TRANSHST THRU 2100-EXIT.
+013300 2000-EXIT.
+013400     EXIT.
+013500
+013600*----------------------------------------------------------------*
+013700* 2100-READ-TRANSHST                                             *
+013800*----------------------------------------------------------------*
+013900 2100-READ-TRANSHST.
+014000     READ TRANSHST-FILE
+014100         AT END
+014200             MOVE 'Y' TO WS-EOF-SWITCH
+014300     END-READ
+014310
+014320     IF NOT WS-END-OF-TRANSHST
+014330         ADD 1 TO WS-TXN-COUNT
+014340     END-IF.
+014400 2100-EXIT.
+014500     EXIT.
+014600
+014700*----------------------------------------------------------------*
+014800* 2200-APPLY-DEBIT    -- TH-TYPE-DEBIT reduces CMR-BALANCE       *
+014900*----------------------------------------------------------------*
+015000 2200-APPLY-DEBIT.
+015100     COMPUTE WS-NEW-BALANCE = CMR-BALANCE - TH-AMOUNT
+015200
+015300     IF WS-NEW-BALANCE < ZERO
+015400         PERFORM 2420-REJECT-INSUFF-BALANCE THRU 2420-EXIT
+015500     ELSE
+015600         MOVE WS-NEW-BALANCE TO CMR-BALANCE
+015700         MOVE TH-POST-DATE TO CMR-LAST-TXN-DATE
+015800         PERFORM 2700-REWRITE-CUSTMAST THRU 2700-EXIT
+015900     END-IF.
+016000 2200-EXIT.
+016100     EXIT.
+016200
+016300*----------------------------------------------------------------*
+016400* 2300-APPLY-CREDIT   -- TH-TYPE-CREDIT increases CMR-BALANCE    *
+016600*----------------------------------------------------------------*
+016700 2300-APPLY-CREDIT.
+016800     COMPUTE WS-NEW-BALANCE = CMR-BALANCE + TH-AMOUNT
+016900
+017000     IF WS-NEW-BALANCE > CMR-CREDIT-LIMIT
+017100         PERFORM 2400-REJECT-OVER-LIMIT THRU 2400-EXIT
+017200     ELSE
+017300         MOVE WS-NEW-BALANCE TO CMR-BALANCE
+017400         MOVE TH-POST-DATE TO CMR-LAST-TXN-DATE
+017500         PERFORM 2700-REWRITE-CUSTMAST THRU 2700-EXIT
+017600     END-IF.
+017700 2300-EXIT.
+017800     EXIT.
+017900
+017910*----------------------------------------------------------------*
+017920* 2350-APPLY-TRANSFER -- TH-TYPE-TRANSFER debits the source      *
+017930*                        account here, then routes the           *
+017940*                        offsetting destination-side posting to  *
+017950*                        CMXFER01 via TH-ACCOUNT-REF.  CUSTMAST-  *
+017960*                        FILE is EXTERNAL, so CMXFER01's READ and *
+017970*                        REWRITE of the destination record share  *
+017980*                        this program's CUSTOMER-MASTER-RECORD    *
+017985*                        buffer -- the source record must be      *
+017986*                        re-READ once CMXFER01 returns, before    *
+017987*                        WS-NEW-BALANCE is applied, or the        *
+017988*                        REWRITE below would post the source's    *
+017989*                        computed balance against the             *
+017991*                        destination's key.  The source debit is  *
+017992*                        only committed once CMXFER01 reports the *
+017993*                        destination side went through.           *
+017990*----------------------------------------------------------------*
+018000 2350-APPLY-TRANSFER.
+018010     COMPUTE WS-NEW-BALANCE = CMR-BALANCE - TH-AMOUNT
+018020
+018030     IF WS-NEW-BALANCE < ZERO
+018040         PERFORM 2420-REJECT-INSUFF-BALANCE THRU 2420-EXIT
+018050     ELSE
+018060         MOVE TH-TXN-ID        TO XFER-TXN-ID
+018070         MOVE TH-CUST-ID       TO XFER-SOURCE-CUST-ID
+018080         MOVE TH-ACCOUNT-REF   TO XFER-DEST-CUST-ID
+018090         MOVE TH-AMOUNT        TO XFER-AMOUNT
+018100         MOVE TH-DESCRIPTION   TO XFER-DESCRIPTION
+018110         MOVE WS-RUN-DATE      TO XFER-RUN-DATE
+018120         CALL 'CMXFER01' USING XFER-PARMS
+018130
+018140         IF XFER-SUCCESS
+018141             MOVE TH-CUST-ID TO CMR-CUST-ID
+018142             READ CUSTMAST-FILE
+018143                 INVALID KEY
+018144                     DISPLAY 'CMPOST01 - UNABLE TO RE-READ SOURCE'
+018145                         TH-CUST-ID
+018146             END-READ
+018150             MOVE WS-NEW-BALANCE TO CMR-BALANCE
+018160             MOVE WS-RUN-DATE    TO CMR-LAST-TXN-DATE
+018170             PERFORM 2700-REWRITE-CUSTMAST THRU 2700-EXIT
+018180         ELSE
+018190             PERFORM 2450-REJECT-TRANSFER-DEST THRU 2450-EXIT
+018200         END-IF
+018210     END-IF.
+018220 2350-EXIT.
+018230     EXIT.
+018240
+018000*----------------------------------------------------------------*
+018100* 2400-REJECT-OVER-LIMIT                                         *
+018200*----------------------------------------------------------------*
+018300 2400-REJECT-OVER-LIMIT.
+018400     MOVE TH-TXN-ID        TO SUS-TXN-ID
+018500     MOVE TH-CUST-ID       TO SUS-CUST-ID
+018600     MOVE TH-TXN-TYPE      TO SUS-TXN-TYPE
+018700     MOVE TH-AMOUNT        TO SUS-AMOUNT
+018800     MOVE '01'             TO SUS-REASON-CODE
+018900     MOVE 'POSTING WOULD EXCEED CREDIT LIMIT'
+019000                           TO SUS-REASON-TEXT
+019100     MOVE CMR-BALANCE      TO SUS-CURRENT-BALANCE
+019200     MOVE CMR-CREDIT-LIMIT TO SUS-CREDIT-LIMIT
+019300     MOVE WS-RUN-DATE      TO SUS-POST-DATE
+019400     WRITE SUSPENSE-POSTING-RECORD
+019500     ADD 1 TO WS-SUSPENSE-COUNT.
+019600 2400-EXIT.
+019700     EXIT.
+019710
+019711*----------------------------------------------------------------*
+019712* 2420-REJECT-INSUFF-BALANCE -- debit or transfer-out would      *
+019713*                               drive CMR-BALANCE negative       *
+019714*----------------------------------------------------------------*
+019715 2420-REJECT-INSUFF-BALANCE.
+019716     MOVE TH-TXN-ID        TO SUS-TXN-ID
+019717     MOVE TH-CUST-ID       TO SUS-CUST-ID
+019718     MOVE TH-TXN-TYPE      TO SUS-TXN-TYPE
+019719     MOVE TH-AMOUNT        TO SUS-AMOUNT
+019720     MOVE '04'             TO SUS-REASON-CODE
+019721     MOVE 'POSTING WOULD REDUCE BALANCE BELOW ZERO'
+019722                           TO SUS-REASON-TEXT
+019723     MOVE CMR-BALANCE      TO SUS-CURRENT-BALANCE
+019724     MOVE CMR-CREDIT-LIMIT TO SUS-CREDIT-LIMIT
+019725     MOVE WS-RUN-DATE      TO SUS-POST-DATE
+019726     WRITE SUSPENSE-POSTING-RECORD
+019727     ADD 1 TO WS-SUSPENSE-COUNT.
+019728 2420-EXIT.
+019729     EXIT.
+019730
+019731*----------------------------------------------------------------*
+019732* 2450-REJECT-TRANSFER-DEST -- CMXFER01 could not post the       *
+019740*                              destination side of a transfer     *
+019750*----------------------------------------------------------------*
+019760 2450-REJECT-TRANSFER-DEST.
+019770     MOVE TH-TXN-ID        TO SUS-TXN-ID
+019780     MOVE TH-CUST-ID       TO SUS-CUST-ID
+019790     MOVE TH-TXN-TYPE      TO SUS-TXN-TYPE
+019800     MOVE TH-AMOUNT        TO SUS-AMOUNT
+019810     IF XFER-DEST-NOT-FOUND
+019820         MOVE '02'             TO SUS-REASON-CODE
+019830         MOVE 'TRANSFER DESTINATION CUST-ID NOT FOUND'
+019840                               TO SUS-REASON-TEXT
+019850     ELSE
+019860         MOVE '01'             TO SUS-REASON-CODE
+019870         MOVE 'TRANSFER WOULD EXCEED DESTINATION LIMIT'
+019880                               TO SUS-REASON-TEXT
+019890     END-IF
+019900     MOVE CMR-BALANCE      TO SUS-CURRENT-BALANCE
+019910     MOVE CMR-CREDIT-LIMIT TO SUS-CREDIT-LIMIT
+019920     MOVE WS-RUN-DATE      TO SUS-POST-DATE
+019930     WRITE SUSPENSE-POSTING-RECORD
+019940     ADD 1 TO WS-SUSPENSE-COUNT.
+019950 2450-EXIT.
+019960     EXIT.
+019970
+019980*----------------------------------------------------------------*
+020000* 2500-REJECT-NO-MATCH -- no CUSTMAST record for TH-CUST-ID      *
+020100*----------------------------------------------------------------*
+020200 2500-REJECT-NO-MATCH.
+020300     MOVE TH-TXN-ID        TO SUS-TXN-ID
+020400     MOVE TH-CUST-ID       TO SUS-CUST-ID
+020500     MOVE TH-TXN-TYPE      TO SUS-TXN-TYPE
+020600     MOVE TH-AMOUNT        TO SUS-AMOUNT
+020700     MOVE '02'             TO SUS-REASON-CODE
+020800     MOVE 'NO MATCHING CUSTMAST RECORD FOR TH-CUST-ID'
+020900                           TO SUS-REASON-TEXT
+021000     MOVE ZERO             TO SUS-CURRENT-BALANCE
+021100     MOVE ZERO             TO SUS-CREDIT-LIMIT
+021200     MOVE WS-RUN-DATE      TO SUS-POST-DATE
+021300     WRITE SUSPENSE-POSTING-RECORD
+021400     ADD 1 TO WS-NOMATCH-COUNT
+021500     ADD 1 TO WS-SUSPENSE-COUNT.
+021600 2500-EXIT.
+021700     EXIT.
+021800
+021900*----------------------------------------------------------------*
+022000* 2600-REJECT-BAD-TYPE -- TH-TXN-TYPE is none of D/C/T           *
+022100*----------------------------------------------------------------*
+022200 2600-REJECT-BAD-TYPE.
+022300     MOVE TH-TXN-ID        TO SUS-TXN-ID
+022400     MOVE TH-CUST-ID       TO SUS-CUST-ID
+022500     MOVE TH-TXN-TYPE      TO SUS-TXN-TYPE
+022600     MOVE TH-AMOUNT        TO SUS-AMOUNT
+022700     MOVE '03'             TO SUS-REASON-CODE
+022800     MOVE 'UNRECOGNIZED TH-TXN-TYPE'
+022900                           TO SUS-REASON-TEXT
+023000     MOVE CMR-BALANCE      TO SUS-CURRENT-BALANCE
+023100     MOVE CMR-CREDIT-LIMIT TO SUS-CREDIT-LIMIT
+023200     MOVE WS-RUN-DATE      TO SUS-POST-DATE
+023300     WRITE SUSPENSE-POSTING-RECORD
+023400     ADD 1 TO WS-SUSPENSE-COUNT.
+023500 2600-EXIT.
+023600     EXIT.
+023700
+023800*----------------------------------------------------------------*
+023900* 2700-REWRITE-CUSTMAST -- the audit call and the posted count   *
+023910*                          only fire once CUSTMAST-OK confirms   *
+023920*                          the REWRITE actually took; a failed   *
+023930*                          REWRITE must not be audited or        *
+023940*                          counted as posted.                    *
+024000*----------------------------------------------------------------*
+024100 2700-REWRITE-CUSTMAST.
+024200     REWRITE CUSTOMER-MASTER-RECORD
+024300         INVALID KEY
+024400             DISPLAY 'CMPOST01 - REWRITE FAILED FOR '
+024500                 CMR-CUST-ID ' STATUS=' CUSTMAST-STATUS
+024600     END-REWRITE
+024605
+024607     IF CUSTMAST-OK
+024610         MOVE 'CMPOST01'           TO AUP-JOB-NAME
+024615         MOVE TH-TXN-ID            TO AUP-TXN-ID
+024620         MOVE WS-BEFORE-CUSTMAST   TO AUP-BEFORE-RECORD
+024625         MOVE CUSTOMER-MASTER-RECORD TO AUP-AFTER-RECORD
+024630         CALL 'CMAUD01' USING AUDIT-PARMS
+024635
+024700         ADD 1 TO WS-POSTED-COUNT
+024750     END-IF.
+024800 2700-EXIT.
+024900     EXIT.
+
+024910*----------------------------------------------------------------*
+024920* 2800-CHECKPOINT-PROGRESS -- commit run progress to CKPTFILE so *
+024930*                             a restart after an abend can skip  *
+024940*                             the transactions already posted    *
+024950*                             instead of reprocessing them       *
+024960*----------------------------------------------------------------*
+024970 2800-CHECKPOINT-PROGRESS.
+024980     MOVE 'CMPOST01'   TO CKPT-JOB-NAME
+024990     MOVE CMR-CUST-ID  TO CKPT-LAST-CUST-ID
+025000     MOVE WS-TXN-COUNT TO CKPT-RECORDS-READ
+025010     MOVE WS-RUN-DATE  TO CKPT-RUN-DATE
+025020     ACCEPT CKPT-RUN-TIME FROM TIME
+025030     MOVE 'I'          TO CKPT-STATUS
+025040     REWRITE CHECKPOINT-RECORD
+025050         INVALID KEY
+025060             DISPLAY 'CMPOST01 - CHECKPOINT REWRITE FAILED'
+025070     END-REWRITE
+025080     MOVE ZERO TO WS-RECS-SINCE-CKPT.
+025090 2800-EXIT.
+025095     EXIT.
+
+025101*----------------------------------------------------------------*
+025102* 2900-CHECK-ITEM-OVERFLOW -- TH-ITEMS filled all 3 occurrences, *
+025103*                             so chain the item detail to        *
+025104*                             TRANSOVF via CMOVFL01 rather than   *
+025105*                             let it go unrecorded past what     *
+025106*                             fits inline the TRANSHST record.   *
+025107*----------------------------------------------------------------*
+025108 2900-CHECK-ITEM-OVERFLOW.
+025109     MOVE TH-TXN-ID       TO OVP-TXN-ID
+025110     MOVE 'W'             TO OVP-FUNCTION
+025111     MOVE 3               TO OVP-EXTRA-COUNT
+025112     MOVE TH-ITEMS (1)    TO OVP-EXTRA-ITEMS (1)
+025113     MOVE TH-ITEMS (2)    TO OVP-EXTRA-ITEMS (2)
+025114     MOVE TH-ITEMS (3)    TO OVP-EXTRA-ITEMS (3)
+025115     CALL 'CMOVFL01' USING OVFL-PARMS
+025116     IF NOT OVP-SUCCESS
+025117         DISPLAY 'CMPOST01 - CMOVFL01 CHAIN WRITE FAILED FOR '
+025118             TH-TXN-ID
+025119     END-IF.
+025120 2900-EXIT.
+025121     EXIT.
+
+025100*----------------------------------------------------------------*
+025200* 3000-TERMINATE                                                 *
+025300*----------------------------------------------------------------*
+025400 3000-TERMINATE.
+025410     MOVE 'CMPOST01'   TO CKPT-JOB-NAME
+025420     MOVE SPACES       TO CKPT-LAST-CUST-ID
+025430     MOVE WS-TXN-COUNT TO CKPT-RECORDS-READ
+025440     MOVE WS-RUN-DATE  TO CKPT-RUN-DATE
+025450     ACCEPT CKPT-RUN-TIME FROM TIME
+025460     MOVE 'C'          TO CKPT-STATUS
+025470     REWRITE CHECKPOINT-RECORD
+025480         INVALID KEY
+025490             DISPLAY 'CMPOST01 - FINAL CHECKPOINT REWRITE FAILED'
+025495     END-REWRITE
+025500
+025510     CLOSE TRANSHST-FILE
+025520     CLOSE CUSTMAST-FILE
+025530     CLOSE SUSPENSE-FILE
+025540     CLOSE CKPT-FILE
+025800
+025900     DISPLAY 'CMPOST01 - TRANSACTIONS READ    = ' WS-TXN-COUNT
+026000     DISPLAY 'CMPOST01 - TRANSACTIONS POSTED  = ' WS-POSTED-COUNT
+026100     DISPLAY 'CMPOST01 - SUSPENSE RECORDS      = '
+026200         WS-SUSPENSE-COUNT
+026300     DISPLAY 'CMPOST01 - NO-MATCH REJECTS      = '
+026400         WS-NOMATCH-COUNT.
+026500 3000-EXIT.
+026600     EXIT.
