@@ -0,0 +1,212 @@
+000100*================================================================*
+000200* PROGRAM:     CMARCH01                                          *
+000300* FUNCTION:    Year-end/age-based archive and purge of the       *
+000400*              TRANSHST transaction history cluster.  Every      *
+000500*              TRANSACTION-HISTORY record older than the         *
+000600*              retention cutoff (TH-POST-DATE earlier than the   *
+000700*              run date less WS-RETENTION-YEARS) is copied to    *
+000800*              the offline TRANSARC archive; every record is     *
+000900*              copied to TRANSNEW, which holds only the rows     *
+001000*              still within the retention window.  TRANSNEW is   *
+001100*              the purged replacement for the live TRANSHST      *
+001200*              cluster -- the surrounding JCL swaps it into      *
+001300*              place (REPRO/rename) once this run completes      *
+001400*              cleanly, the same way a mainframe shop rebuilds   *
+001500*              an ESDS that has no in-place delete.              *
+001600*================================================================*
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. CMARCH01.
+001900 AUTHOR. R-HOLLOWAY.
+002000 INSTALLATION. IBMUSER CUSTOMER LEDGER SYSTEMS.
+002100 DATE-WRITTEN. 08/09/2026.
+002200 DATE-COMPILED.
+002300*----------------------------------------------------------------*
+002400* MODIFICATION HISTORY                                          *
+002500*   08/09/2026  RH  Initial version -- archive and purge         *
+002600*                   TRANSHST rows older than the retention       *
+002700*                   cutoff.                                      *
+002800*----------------------------------------------------------------*
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. IBM-370.
+003200 OBJECT-COMPUTER. IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT TRANSHST-FILE ASSIGN TO TRANSHST
+003600         ORGANIZATION IS SEQUENTIAL
+003700         ACCESS MODE IS SEQUENTIAL
+003800         FILE STATUS IS TRANSHST-STATUS.
+003900
+004000     SELECT ARCHIVE-FILE ASSIGN TO TRANSARC
+004100         ORGANIZATION IS SEQUENTIAL
+004200         ACCESS MODE IS SEQUENTIAL
+004300         FILE STATUS IS ARCHIVE-STATUS.
+004400
+004500     SELECT TRANSHST-NEW-FILE ASSIGN TO TRANSNEW
+004600         ORGANIZATION IS SEQUENTIAL
+004700         ACCESS MODE IS SEQUENTIAL
+004800         FILE STATUS IS TRANSNEW-STATUS.
+004900
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  TRANSHST-FILE
+005300     RECORDING MODE IS F.
+005400 COPY TRANSHST.
+005500
+005600 FD  ARCHIVE-FILE
+005700     RECORDING MODE IS F.
+005800 01  ARCHIVE-RECORD            PIC X(119).
+005900
+006000 FD  TRANSHST-NEW-FILE
+006100     RECORDING MODE IS F.
+006200 01  TRANSNEW-RECORD           PIC X(119).
+006300
+006400 WORKING-STORAGE SECTION.
+006500 77  TRANSHST-STATUS       PIC X(2).
+006600     88  TRANSHST-OK           VALUE '00'.
+006700     88  TRANSHST-EOF          VALUE '10'.
+006800
+006900 77  ARCHIVE-STATUS        PIC X(2).
+007000     88  ARCHIVE-OK            VALUE '00'.
+007100     88  ARCHIVE-NEW-FILE      VALUE '05'.
+007200
+007300 77  TRANSNEW-STATUS       PIC X(2).
+007400     88  TRANSNEW-OK           VALUE '00'.
+007500
+007600 77  WS-EOF-SWITCH         PIC X(1)      VALUE 'N'.
+007700     88  WS-END-OF-TRANSHST        VALUE 'Y'.
+007800
+007900 77  WS-READ-COUNT         PIC 9(9) COMP VALUE ZERO.
+008000 77  WS-ARCHIVED-COUNT     PIC 9(9) COMP VALUE ZERO.
+008100 77  WS-RETAINED-COUNT     PIC 9(9) COMP VALUE ZERO.
+008200
+008300 77  WS-RETENTION-YEARS    PIC 9(2)      VALUE 1.
+008400
+008500 01  WS-RUN-DATE-GROUP.
+008550     05  WS-RUN-DATE       PIC 9(8)      VALUE ZERO.
+008600 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE-GROUP.
+008700     05  WS-RUN-YYYY       PIC 9(4).
+008800     05  WS-RUN-MMDD       PIC 9(4).
+008900
+009000 01  WS-CUTOFF-DATE-GROUP.
+009050     05  WS-CUTOFF-DATE    PIC 9(8)      VALUE ZERO.
+009100 01  WS-CUTOFF-DATE-X REDEFINES WS-CUTOFF-DATE-GROUP.
+009200     05  WS-CUTOFF-YYYY    PIC 9(4).
+009300     05  WS-CUTOFF-MMDD    PIC 9(4).
+009400
+009500 PROCEDURE DIVISION.
+009600*----------------------------------------------------------------*
+009700* 0000-MAINLINE                                                  *
+009800*----------------------------------------------------------------*
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010100     PERFORM 2000-PROCESS-TRANSHST THRU 2000-EXIT
+010200         UNTIL WS-END-OF-TRANSHST
+010300     PERFORM 3000-TERMINATE THRU 3000-EXIT
+010400     GOBACK.
+010500
+010600*----------------------------------------------------------------*
+010700* 1000-INITIALIZE                                                *
+010800*----------------------------------------------------------------*
+010900 1000-INITIALIZE.
+011000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+011100     MOVE WS-RUN-YYYY TO WS-CUTOFF-YYYY
+011200     SUBTRACT WS-RETENTION-YEARS FROM WS-CUTOFF-YYYY
+011300     MOVE WS-RUN-MMDD TO WS-CUTOFF-MMDD
+011400
+011500     OPEN INPUT  TRANSHST-FILE
+011600     OPEN OUTPUT TRANSHST-NEW-FILE
+011700     OPEN EXTEND  ARCHIVE-FILE
+011800     IF NOT ARCHIVE-OK AND NOT ARCHIVE-NEW-FILE
+011900         OPEN OUTPUT ARCHIVE-FILE
+012000     END-IF
+012100
+012200     IF NOT TRANSHST-OK
+012300         DISPLAY 'CMARCH01 - UNABLE TO OPEN TRANSHST, STATUS='
+012400             TRANSHST-STATUS
+012500         MOVE 'Y' TO WS-EOF-SWITCH
+012600     END-IF
+012700
+012800     PERFORM 2100-READ-TRANSHST THRU 2100-EXIT.
+012900 1000-EXIT.
+013000     EXIT.
+013100
+013200*----------------------------------------------------------------*
+013300* 2000-PROCESS-TRANSHST -- every record read is written to       *
+013400*                          TRANSNEW; records older than the      *
+013500*                          retention cutoff are also written to  *
+013600*                          the archive.  TH-TYPE-TRANSFER rows    *
+013610*                          carry TH-ACCOUNT-REF in place of       *
+013620*                          TH-POST-DATE and are always retained   *
+013630*                          rather than aged off an overlaid field.*
+013700*----------------------------------------------------------------*
+013800 2000-PROCESS-TRANSHST.
+013810     IF TH-TYPE-TRANSFER
+013820         PERFORM 2300-RETAIN-RECORD THRU 2300-EXIT
+013830     ELSE
+013900         IF TH-POST-DATE < WS-CUTOFF-DATE
+014000             PERFORM 2200-ARCHIVE-RECORD THRU 2200-EXIT
+014100         ELSE
+014200             PERFORM 2300-RETAIN-RECORD THRU 2300-EXIT
+014210         END-IF
+014300     END-IF
+014400
+014700     PERFORM 2100-READ-TRANSHST THRU 2100-EXIT.
+014800 2000-EXIT.
+014900     EXIT.
+015000
+015100*----------------------------------------------------------------*
+015200* 2100-READ-TRANSHST                                             *
+015300*----------------------------------------------------------------*
+015400 2100-READ-TRANSHST.
+015500     READ TRANSHST-FILE
+015600         AT END
+015700             MOVE 'Y' TO WS-EOF-SWITCH
+015800     END-READ
+015900
+016000     IF NOT WS-END-OF-TRANSHST
+016100         ADD 1 TO WS-READ-COUNT
+016200     END-IF.
+016300 2100-EXIT.
+016400     EXIT.
+016500
+016600*----------------------------------------------------------------*
+016700* 2200-ARCHIVE-RECORD -- a row older than the retention cutoff   *
+016800*                        goes to TRANSARC only; it is left out   *
+016900*                        of TRANSNEW, which is how it gets       *
+017000*                        purged from the live TRANSHST cluster   *
+017100*                        once TRANSNEW replaces it.              *
+017200*----------------------------------------------------------------*
+017300 2200-ARCHIVE-RECORD.
+017400     MOVE TRANSACTION-HISTORY TO ARCHIVE-RECORD
+017500     WRITE ARCHIVE-RECORD
+017600     ADD 1 TO WS-ARCHIVED-COUNT.
+017700 2200-EXIT.
+017800     EXIT.
+017900
+018000*----------------------------------------------------------------*
+018100* 2300-RETAIN-RECORD -- a row still within the retention window  *
+018200*                       is copied forward to TRANSNEW unchanged  *
+018300*----------------------------------------------------------------*
+018400 2300-RETAIN-RECORD.
+018500     MOVE TRANSACTION-HISTORY TO TRANSNEW-RECORD
+018600     WRITE TRANSNEW-RECORD
+018700     ADD 1 TO WS-RETAINED-COUNT.
+018800 2300-EXIT.
+018900     EXIT.
+017800
+017900*----------------------------------------------------------------*
+018000* 3000-TERMINATE                                                 *
+018100*----------------------------------------------------------------*
+018200 3000-TERMINATE.
+018300     CLOSE TRANSHST-FILE
+018400     CLOSE ARCHIVE-FILE
+018500     CLOSE TRANSHST-NEW-FILE
+018600
+018700     DISPLAY 'CMARCH01 - TRANSACTIONS READ     = ' WS-READ-COUNT
+018800     DISPLAY 'CMARCH01 - RECORDS ARCHIVED       = '
+018900         WS-ARCHIVED-COUNT
+019000     DISPLAY 'CMARCH01 - RECORDS RETAINED       = '
+019100         WS-RETAINED-COUNT.
+019200 3000-EXIT.
+019300     EXIT.
