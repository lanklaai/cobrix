@@ -0,0 +1,247 @@
+000100*================================================================*
+000200* PROGRAM:     CMEXCP01                                          *
+000300* FUNCTION:    Daily exception report off CUSTMAST -- lists     *
+000400*              accounts over their credit limit, and closed/    *
+000500*              frozen accounts carrying a nonzero balance.      *
+000600*================================================================*
+000700 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID. CMEXCP01.
+000900 AUTHOR. R-HOLLOWAY.
+001000 INSTALLATION. IBMUSER CUSTOMER LEDGER SYSTEMS.
+001100 DATE-WRITTEN. 08/09/2026.
+001200 DATE-COMPILED.
+001300*----------------------------------------------------------------*
+001400* MODIFICATION HISTORY                                          *
+001500*   08/09/2026  RH  Initial version -- over-limit and negative-  *
+001600*                   balance exception report.                   *
+001700*----------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS SEQUENTIAL
+002700         RECORD KEY IS CMR-CUST-ID
+002800         FILE STATUS IS CUSTMAST-STATUS.
+002900
+003000     SELECT SORTWORK-FILE ASSIGN TO SORTWORK.
+003100
+003200     SELECT EXCPRPT-FILE ASSIGN TO EXCPRPT
+003300         ORGANIZATION IS SEQUENTIAL
+003400         ACCESS MODE IS SEQUENTIAL
+003500         FILE STATUS IS EXCPRPT-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CUSTMAST-FILE
+004000     RECORDING MODE IS F.
+004100 COPY CUSTMAST.
+004200
+004300 SD  SORTWORK-FILE.
+004400 01  SORTWORK-RECORD.
+004500     05  SW-ACCOUNT-TYPE       PIC X(1).
+004600     05  SW-CUST-ID            PIC X(10).
+004700     05  SW-LAST-NAME          PIC X(25).
+004800     05  SW-FIRST-NAME         PIC X(15).
+004900     05  SW-BALANCE            PIC S9(11)V99 COMP-3.
+005000     05  SW-CREDIT-LIMIT       PIC S9(9)V99 COMP-3.
+005100     05  SW-STATUS             PIC X(1).
+005200     05  SW-EXCEPTION-CODE     PIC X(1).
+005300         88  SW-EXC-OVER-LIMIT     VALUE '1'.
+005400         88  SW-EXC-CLOSED-BAL     VALUE '2'.
+005500
+005600 FD  EXCPRPT-FILE
+005700     RECORDING MODE IS F.
+005800 01  EXCPRPT-RECORD            PIC X(132).
+005900
+006000 WORKING-STORAGE SECTION.
+006100 77  CUSTMAST-STATUS       PIC X(2).
+006200     88  CUSTMAST-OK           VALUE '00'.
+006300     88  CUSTMAST-EOF          VALUE '10'.
+006400
+006500 77  EXCPRPT-STATUS        PIC X(2).
+006600     88  EXCPRPT-OK            VALUE '00'.
+006700
+006800 77  SORT-STATUS           PIC X(2).
+006900
+007000 77  WS-EOF-SWITCH         PIC X(1)      VALUE 'N'.
+007100     88  WS-END-OF-CUSTMAST       VALUE 'Y'.
+007200
+007300 77  WS-SCANNED-COUNT      PIC 9(9) COMP VALUE ZERO.
+007400 77  WS-EXCEPTION-COUNT    PIC 9(9) COMP VALUE ZERO.
+007500 77  WS-LINES-ON-PAGE      PIC 9(3)      VALUE ZERO.
+007600 77  WS-PAGE-NUMBER        PIC 9(5)      VALUE ZERO.
+007700
+007800 01  WS-HEADING-1.
+007900     05  FILLER                PIC X(30) VALUE
+008000         'CMEXCP01 - CREDIT EXCEPTIONS'.
+008100     05  FILLER                PIC X(10) VALUE 'PAGE '.
+008200     05  WS-H1-PAGE            PIC ZZZZ9.
+008300
+008400 01  WS-HEADING-2.
+008500     05  FILLER                PIC X(5)  VALUE 'TYPE'.
+008600     05  FILLER                PIC X(13) VALUE 'CUST-ID'.
+008700     05  FILLER                PIC X(27) VALUE 'LAST NAME'.
+008800     05  FILLER                PIC X(17) VALUE 'FIRST NAME'.
+008900     05  FILLER                PIC X(17) VALUE 'BALANCE'.
+009000     05  FILLER                PIC X(17) VALUE 'CREDIT LIMIT'.
+009100     05  FILLER                PIC X(8)  VALUE 'REASON'.
+009200
+009300 01  WS-DETAIL-LINE.
+009400     05  WD-ACCOUNT-TYPE       PIC X(4).
+009500     05  FILLER                PIC X(1)  VALUE SPACE.
+009600     05  WD-CUST-ID            PIC X(12).
+009700     05  FILLER                PIC X(1)  VALUE SPACE.
+009800     05  WD-LAST-NAME          PIC X(25).
+009900     05  FILLER                PIC X(1)  VALUE SPACE.
+010000     05  WD-FIRST-NAME         PIC X(15).
+010100     05  FILLER                PIC X(1)  VALUE SPACE.
+010200     05  WD-BALANCE            PIC ----,---,--9.99.
+010300     05  FILLER                PIC X(1)  VALUE SPACE.
+010400     05  WD-CREDIT-LIMIT       PIC ----,---,--9.99.
+010500     05  FILLER                PIC X(1)  VALUE SPACE.
+010600     05  WD-REASON             PIC X(20).
+010700
+010800 PROCEDURE DIVISION.
+010900*----------------------------------------------------------------*
+011000* 0000-MAINLINE                                                  *
+011100*----------------------------------------------------------------*
+011200 0000-MAINLINE.
+011300     SORT SORTWORK-FILE
+011400         ON ASCENDING KEY SW-ACCOUNT-TYPE SW-CUST-ID
+011500         INPUT PROCEDURE IS 1000-SELECT-EXCEPTIONS THRU 1000-EXIT
+011600         OUTPUT PROCEDURE IS 4000-PRODUCE-REPORT THRU 4000-EXIT
+011700     GOBACK.
+011800
+011900*----------------------------------------------------------------*
+012000* 1000-SELECT-EXCEPTIONS -- read CUSTMAST, release exceptions    *
+012100*----------------------------------------------------------------*
+012200 1000-SELECT-EXCEPTIONS.
+012300     OPEN INPUT CUSTMAST-FILE
+012400     IF NOT CUSTMAST-OK
+012500         DISPLAY 'CMEXCP01 - UNABLE TO OPEN CUSTMAST, STATUS='
+012600             CUSTMAST-STATUS
+012700         MOVE 'Y' TO WS-EOF-SWITCH
+012800     END-IF
+012900
+013000     PERFORM 1100-READ-CUSTMAST THRU 1100-EXIT
+013100
+013200     PERFORM UNTIL WS-END-OF-CUSTMAST
+013300         ADD 1 TO WS-SCANNED-COUNT
+013400         PERFORM 1200-CHECK-EXCEPTION THRU 1200-EXIT
+013500         PERFORM 1100-READ-CUSTMAST THRU 1100-EXIT
+013600     END-PERFORM
+013700
+013800     CLOSE CUSTMAST-FILE.
+013900 1000-EXIT.
+014000     EXIT.
+014100
+014200*----------------------------------------------------------------*
+014300* 1100-READ-CUSTMAST                                             *
+014400*----------------------------------------------------------------*
+014500 1100-READ-CUSTMAST.
+014600     READ CUSTMAST-FILE NEXT RECORD
+014700         AT END
+014800             MOVE 'Y' TO WS-EOF-SWITCH
+014900     END-READ.
+015000 1100-EXIT.
+015100     EXIT.
+015200
+015300*----------------------------------------------------------------*
+015400* 1200-CHECK-EXCEPTION                                           *
+015500*----------------------------------------------------------------*
+015600 1200-CHECK-EXCEPTION.
+015700     IF CMR-BALANCE > CMR-CREDIT-LIMIT
+015800         MOVE CMR-ACCOUNT-TYPE TO SW-ACCOUNT-TYPE
+015900         MOVE CMR-CUST-ID      TO SW-CUST-ID
+016000         MOVE CMR-LAST-NAME    TO SW-LAST-NAME
+016100         MOVE CMR-FIRST-NAME   TO SW-FIRST-NAME
+016200         MOVE CMR-BALANCE      TO SW-BALANCE
+016300         MOVE CMR-CREDIT-LIMIT TO SW-CREDIT-LIMIT
+016400         MOVE CMR-STATUS       TO SW-STATUS
+016500         MOVE '1'              TO SW-EXCEPTION-CODE
+016600         RELEASE SORTWORK-RECORD
+016700     END-IF
+016800
+016900     IF (CMR-STATUS = 'C' OR CMR-STATUS = 'F')
+017000             AND CMR-BALANCE NOT = ZERO
+017100         MOVE CMR-ACCOUNT-TYPE TO SW-ACCOUNT-TYPE
+017200         MOVE CMR-CUST-ID      TO SW-CUST-ID
+017300         MOVE CMR-LAST-NAME    TO SW-LAST-NAME
+017400         MOVE CMR-FIRST-NAME   TO SW-FIRST-NAME
+017500         MOVE CMR-BALANCE      TO SW-BALANCE
+017600         MOVE CMR-CREDIT-LIMIT TO SW-CREDIT-LIMIT
+017700         MOVE CMR-STATUS       TO SW-STATUS
+017800         MOVE '2'              TO SW-EXCEPTION-CODE
+017900         RELEASE SORTWORK-RECORD
+018000     END-IF.
+018100 1200-EXIT.
+018200     EXIT.
+018300
+018400*----------------------------------------------------------------*
+018500* 4000-PRODUCE-REPORT                                            *
+018600*----------------------------------------------------------------*
+018700 4000-PRODUCE-REPORT.
+018750     MOVE 'N' TO WS-EOF-SWITCH
+018800     OPEN OUTPUT EXCPRPT-FILE
+018900     PERFORM 4100-WRITE-HEADINGS THRU 4100-EXIT
+019000
+019100     RETURN SORTWORK-FILE
+019200         AT END
+019300             MOVE 'Y' TO WS-EOF-SWITCH
+019400     END-RETURN
+019500
+019600     PERFORM UNTIL WS-END-OF-CUSTMAST
+019700         PERFORM 4200-WRITE-DETAIL THRU 4200-EXIT
+019800         ADD 1 TO WS-EXCEPTION-COUNT
+019900         RETURN SORTWORK-FILE
+020000             AT END
+020100                 MOVE 'Y' TO WS-EOF-SWITCH
+020200         END-RETURN
+020300     END-PERFORM
+020400
+020500     DISPLAY 'CMEXCP01 - ACCOUNTS SCANNED  = ' WS-SCANNED-COUNT
+020600     DISPLAY 'CMEXCP01 - EXCEPTIONS LISTED = ' WS-EXCEPTION-COUNT
+020700     CLOSE EXCPRPT-FILE.
+020800 4000-EXIT.
+020900     EXIT.
+021000
+021100*----------------------------------------------------------------*
+021200* 4100-WRITE-HEADINGS                                            *
+021300*----------------------------------------------------------------*
+021400 4100-WRITE-HEADINGS.
+021500     ADD 1 TO WS-PAGE-NUMBER
+021600     MOVE WS-PAGE-NUMBER TO WS-H1-PAGE
+021700     WRITE EXCPRPT-RECORD FROM WS-HEADING-1
+021800     WRITE EXCPRPT-RECORD FROM WS-HEADING-2
+021900     MOVE ZERO TO WS-LINES-ON-PAGE.
+022000 4100-EXIT.
+022100     EXIT.
+022200
+022300*----------------------------------------------------------------*
+022400* 4200-WRITE-DETAIL                                              *
+022500*----------------------------------------------------------------*
+022600 4200-WRITE-DETAIL.
+022700     MOVE SW-ACCOUNT-TYPE  TO WD-ACCOUNT-TYPE
+022800     MOVE SW-CUST-ID       TO WD-CUST-ID
+022900     MOVE SW-LAST-NAME     TO WD-LAST-NAME
+023000     MOVE SW-FIRST-NAME    TO WD-FIRST-NAME
+023100     MOVE SW-BALANCE       TO WD-BALANCE
+023200     MOVE SW-CREDIT-LIMIT  TO WD-CREDIT-LIMIT
+023300
+023400     IF SW-EXC-OVER-LIMIT
+023500         MOVE 'OVER LIMIT'    TO WD-REASON
+023600     ELSE
+023700         MOVE 'CLOSED/FROZEN' TO WD-REASON
+023800     END-IF
+023900
+024000     WRITE EXCPRPT-RECORD FROM WS-DETAIL-LINE
+024100     ADD 1 TO WS-LINES-ON-PAGE
+024200     IF WS-LINES-ON-PAGE > 50
+024300         PERFORM 4100-WRITE-HEADINGS THRU 4100-EXIT
+024400     END-IF.
+024500 4200-EXIT.
+024600     EXIT.
