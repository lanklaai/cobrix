@@ -0,0 +1,369 @@
+000100*================================================================*
+000200* PROGRAM:     CMINQ01                                          *
+000300* FUNCTION:    Online CICS inquiry/maintenance transaction for  *
+000400*              IBMUSER.VSAM.CUSTMAST.  Staff key in a            *
+000500*              CMR-CUST-ID on the CUSTSCR screen and see the     *
+000600*              full CUSTOMER-MASTER-RECORD (personal, address,   *
+000700*              and financial groups); a second ENTER from the    *
+000800*              same screen applies any change made to the       *
+000900*              address fields or CMR-STATUS -- the only fields   *
+001000*              the map leaves unprotected -- and rewrites        *
+001100*              CUSTMAST.  Pseudo-conversational: state between   *
+001200*              the inquiry and the maintenance trip is carried   *
+001300*              in CMINQ-COMMAREA, not in task storage.           *
+001400*================================================================*
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. CMINQ01.
+001700 AUTHOR. R-HOLLOWAY.
+001800 INSTALLATION. IBMUSER CUSTOMER LEDGER SYSTEMS.
+001900 DATE-WRITTEN. 08/09/2026.
+002000 DATE-COMPILED.
+002100*----------------------------------------------------------------*
+002200* MODIFICATION HISTORY                                          *
+002300*   08/09/2026  RH  Initial version -- online inquiry and        *
+002400*                   protected address/status maintenance for     *
+002500*                   CUSTMAST via the CUSTSCR map.                 *
+002550*   08/09/2026  RH  CAU-TXN-ID now carries EIBTASKN instead of    *
+002560*                   EIBTRNID -- every online correction shared    *
+002570*                   the same 'CINQ' transaction ID, so CUSTAUD    *
+002580*                   rows for two different corrections to the     *
+002590*                   same customer were indistinguishable.         *
+002592*   08/09/2026  RH  CUSTID stayed UNPROT/IC after a successful     *
+002594*                   inquire, but 2300-APPLY-MAINTENANCE rewrites   *
+002596*                   keyed on the commarea's CA-CUST-ID regardless  *
+002598*                   of what was retyped into the field, so a       *
+002599*                   changed CUST ID on the second trip was          *
+002601*                   silently discarded and the original customer   *
+002603*                   updated instead.  2250-DISPLAY-RECORD now       *
+002605*                   protects CUSTID (ASKIP) once a record is on     *
+002607*                   file.                                         *
+002600*----------------------------------------------------------------*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. IBM-370.
+003000 OBJECT-COMPUTER. IBM-370.
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-MAPSET-NAME        PIC X(8)  VALUE 'CUSTSET'.
+003400 01  WS-MAP-NAME           PIC X(8)  VALUE 'CUSTMAP'.
+003500 01  WS-TRANS-ID           PIC X(4)  VALUE 'CINQ'.
+003600
+003700 01  WS-RESP               PIC S9(8) COMP.
+003800 01  WS-RESP2              PIC S9(8) COMP.
+003900
+004000 01  WS-BEFORE-CUSTMAST    PIC X(161).
+004100
+004200 01  WS-AUDIT-DATE         PIC 9(8).
+004300 01  WS-AUDIT-TIME         PIC 9(6).
+004350
+004360 01  WS-ONLINE-TXN-ID.
+004370     05  WS-ONLINE-TRANS-ID    PIC X(4).
+004380     05  WS-ONLINE-TASK-NUM    PIC 9(12).
+004400
+004500 COPY CUSTMAST.
+004600
+004650 COPY CUSTMAST REPLACING ==CUSTOMER-MASTER-RECORD==
+004660     BY ==WS-BEFORE-IMAGE==.
+004670
+004700 COPY CUSTMAP.
+004710 COPY CMINCOMM.
+004800 COPY CUSTAUD.
+004900
+005000 01  DFHCOMMAREA           PIC X(12).
+005100
+005200 PROCEDURE DIVISION.
+005300*----------------------------------------------------------------*
+005400* 0000-MAINLINE -- route on whether a COMMAREA came back with    *
+005500*                  this invocation.  No COMMAREA means a fresh   *
+005600*                  start of the transaction; a COMMAREA means    *
+005700*                  the terminal operator pressed a key against   *
+005800*                  the screen CMINQ01 sent last trip.            *
+005900*----------------------------------------------------------------*
+006000 0000-MAINLINE.
+006100     IF EIBCALEN = 0
+006200         PERFORM 1000-FIRST-ENTRY THRU 1000-EXIT
+006300     ELSE
+006400         MOVE DFHCOMMAREA TO CMINQ-COMMAREA
+006500         PERFORM 2000-PROCESS-KEY THRU 2000-EXIT
+006600     END-IF.
+006700 0000-EXIT.
+006800     EXIT.
+006900
+007000*----------------------------------------------------------------*
+007100* 1000-FIRST-ENTRY -- send a blank inquiry screen and wait for   *
+007200*                     the operator to key a CMR-CUST-ID          *
+007300*----------------------------------------------------------------*
+007400 1000-FIRST-ENTRY.
+007500     MOVE LOW-VALUES TO CUSTSCRO
+007600     MOVE SPACES TO CA-CUST-ID
+007700     MOVE 'I' TO CA-FUNCTION
+007800     MOVE 'N' TO CA-RECORD-ON-FILE
+007900
+008000     EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+008100         ERASE
+008200     END-EXEC
+008300
+008400     EXEC CICS RETURN TRANSID(WS-TRANS-ID)
+008500         COMMAREA(CMINQ-COMMAREA)
+008600     END-EXEC.
+008700 1000-EXIT.
+008800     EXIT.
+008900
+009000*----------------------------------------------------------------*
+009100* 2000-PROCESS-KEY -- dispatch on the attention key the operator *
+009200*                     pressed against the screen on file         *
+009300*----------------------------------------------------------------*
+009400 2000-PROCESS-KEY.
+009500     EVALUATE TRUE
+009600         WHEN EIBAID = DFHCLEAR
+009700             PERFORM 2100-END-SESSION THRU 2100-EXIT
+009800         WHEN EIBAID = DFHPF3
+009900             PERFORM 2100-END-SESSION THRU 2100-EXIT
+010000         WHEN EIBAID = DFHENTER AND CA-FUNC-INQUIRE
+010100             PERFORM 2200-INQUIRE-CUSTOMER THRU 2200-EXIT
+010200         WHEN EIBAID = DFHENTER AND CA-FUNC-MAINTAIN
+010300             PERFORM 2300-APPLY-MAINTENANCE THRU 2300-EXIT
+010400         WHEN OTHER
+010500             PERFORM 2900-INVALID-KEY THRU 2900-EXIT
+010600     END-EVALUATE.
+010700 2000-EXIT.
+010800     EXIT.
+010900
+011000*----------------------------------------------------------------*
+011100* 2100-END-SESSION                                               *
+011200*----------------------------------------------------------------*
+011300 2100-END-SESSION.
+011400     EXEC CICS SEND TEXT FROM(WS-TRANS-ID) LENGTH(4) ERASE
+011500         FREEKB
+011600     END-EXEC
+011700
+011800     EXEC CICS RETURN
+011900     END-EXEC.
+012000 2100-EXIT.
+012100     EXIT.
+012200
+012300*----------------------------------------------------------------*
+012400* 2200-INQUIRE-CUSTOMER -- look up the keyed CMR-CUST-ID and      *
+012500*                          redisplay the screen with the full     *
+012600*                          record; the address and STATUS fields  *
+012700*                          come back unprotected so a second      *
+012800*                          ENTER applies any change to them.      *
+012900*----------------------------------------------------------------*
+013000 2200-INQUIRE-CUSTOMER.
+013100     EXEC CICS RECEIVE MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+013200         RESP(WS-RESP)
+013300     END-EXEC
+013400
+013500     MOVE CUSTIDI TO CA-CUST-ID
+013600     MOVE CUSTIDI TO CMR-CUST-ID OF CUSTOMER-MASTER-RECORD
+013700
+013800     EXEC CICS READ DATASET('CUSTMAST')
+013900         INTO(CUSTOMER-MASTER-RECORD)
+014000         RIDFLD(CMR-CUST-ID OF CUSTOMER-MASTER-RECORD)
+014100         RESP(WS-RESP)
+014200     END-EXEC
+014300
+014400     IF WS-RESP = DFHRESP(NORMAL)
+014500         MOVE 'Y' TO CA-RECORD-ON-FILE
+014600         MOVE 'U' TO CA-FUNCTION
+014700         PERFORM 2250-DISPLAY-RECORD THRU 2250-EXIT
+014800     ELSE
+014900         MOVE 'N' TO CA-RECORD-ON-FILE
+015000         MOVE 'I' TO CA-FUNCTION
+015100         MOVE LOW-VALUES TO CUSTSCRO
+015200         MOVE CUSTIDI TO CUSTIDO
+015300         MOVE 'CUSTOMER NOT FOUND' TO MSGO
+015400         EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+015500             DATAONLY
+015600         END-EXEC
+015700     END-IF
+015800
+015900     EXEC CICS RETURN TRANSID(WS-TRANS-ID)
+016000         COMMAREA(CMINQ-COMMAREA)
+016100     END-EXEC.
+016200 2200-EXIT.
+016300     EXIT.
+016400
+016500*----------------------------------------------------------------*
+016600* 2250-DISPLAY-RECORD -- move the full CUSTOMER-MASTER-RECORD    *
+016650*                         onto the map for display.  CUSTID is   *
+016660*                         protected (ASKIP) once a record is on   *
+016670*                         file -- 2300-APPLY-MAINTENANCE always   *
+016680*                         rewrites keyed on the commarea's         *
+016690*                         CA-CUST-ID, not on whatever sits in the  *
+016700*                         input field, so the key must not be     *
+016710*                         re-enterable on the second trip.         *
+016800*----------------------------------------------------------------*
+016900 2250-DISPLAY-RECORD.
+017000     MOVE LOW-VALUES       TO CUSTSCRO
+017010     MOVE DFHBMASKIP       TO CUSTIDA
+017100     MOVE CMR-CUST-ID      OF CUSTOMER-MASTER-RECORD TO CUSTIDO
+017200     MOVE CMR-LAST-NAME    OF CUSTOMER-MASTER-RECORD TO LNAMEO
+017300     MOVE CMR-FIRST-NAME   OF CUSTOMER-MASTER-RECORD TO FNAMEO
+017400     MOVE CMR-STREET       OF CUSTOMER-MASTER-RECORD TO STREETO
+017500     MOVE CMR-CITY         OF CUSTOMER-MASTER-RECORD TO CITYO
+017600     MOVE CMR-STATE        OF CUSTOMER-MASTER-RECORD TO STATEO
+017700     MOVE CMR-ZIP          OF CUSTOMER-MASTER-RECORD TO ZIPO
+017800     MOVE CMR-BALANCE      OF CUSTOMER-MASTER-RECORD TO BALANCO
+017900     MOVE CMR-CREDIT-LIMIT OF CUSTOMER-MASTER-RECORD TO CRLIMO
+018000     MOVE CMR-ACCOUNT-TYPE OF CUSTOMER-MASTER-RECORD TO ACCTYPO
+018100     MOVE CMR-STATUS       OF CUSTOMER-MASTER-RECORD TO STATUSO
+018200     MOVE 'ADDRESS AND STATUS MAY BE CORRECTED -- PRESS ENTER'
+018300                           TO MSGO
+018400
+018500     EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+018600         DATAONLY
+018700     END-EXEC.
+018800 2250-EXIT.
+018900     EXIT.
+019000
+019100*----------------------------------------------------------------*
+019200* 2300-APPLY-MAINTENANCE -- re-read CUSTMAST for update, apply   *
+019300*                           any change to the address or STATUS  *
+019400*                           fields, rewrite, and write a before/ *
+019500*                           after audit record.                  *
+019600*----------------------------------------------------------------*
+019700 2300-APPLY-MAINTENANCE.
+019800     EXEC CICS RECEIVE MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+019900         RESP(WS-RESP)
+020000     END-EXEC
+020100
+020200     MOVE CA-CUST-ID TO CMR-CUST-ID OF CUSTOMER-MASTER-RECORD
+020300
+020400     EXEC CICS READ DATASET('CUSTMAST')
+020500         INTO(CUSTOMER-MASTER-RECORD)
+020600         RIDFLD(CMR-CUST-ID OF CUSTOMER-MASTER-RECORD)
+020700         UPDATE
+020800         RESP(WS-RESP)
+020900     END-EXEC
+021000
+021100     IF WS-RESP = DFHRESP(NORMAL)
+021200         MOVE CUSTOMER-MASTER-RECORD TO WS-BEFORE-CUSTMAST
+021300         MOVE STREETI TO CMR-STREET OF CUSTOMER-MASTER-RECORD
+021400         MOVE CITYI   TO CMR-CITY   OF CUSTOMER-MASTER-RECORD
+021500         MOVE STATEI  TO CMR-STATE  OF CUSTOMER-MASTER-RECORD
+021600         MOVE ZIPI    TO CMR-ZIP    OF CUSTOMER-MASTER-RECORD
+021700         MOVE STATUSI TO CMR-STATUS OF CUSTOMER-MASTER-RECORD
+021800
+021900         EXEC CICS REWRITE DATASET('CUSTMAST')
+022000             FROM(CUSTOMER-MASTER-RECORD)
+022100             RESP(WS-RESP)
+022200         END-EXEC
+022300
+022400         IF WS-RESP = DFHRESP(NORMAL)
+022500             PERFORM 2350-WRITE-AUDIT-RECORD THRU 2350-EXIT
+022600             PERFORM 2250-DISPLAY-RECORD THRU 2250-EXIT
+022700             MOVE 'UPDATE APPLIED' TO MSGO
+022800         ELSE
+022900             MOVE 'UPDATE FAILED -- RECORD NOT REWRITTEN'
+023000                                   TO MSGO
+023100             EXEC CICS SEND MAP(WS-MAP-NAME)
+023200                 MAPSET(WS-MAPSET-NAME) DATAONLY
+023300             END-EXEC
+023400         END-IF
+023500     ELSE
+023600         MOVE LOW-VALUES TO CUSTSCRO
+023700         MOVE 'RECORD NO LONGER ON FILE -- REKEY CUST-ID'
+023800                               TO MSGO
+023900         MOVE 'I' TO CA-FUNCTION
+024000         EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+024100             ERASE
+024200         END-EXEC
+024300     END-IF
+024400
+024500     EXEC CICS RETURN TRANSID(WS-TRANS-ID)
+024600         COMMAREA(CMINQ-COMMAREA)
+024700     END-EXEC.
+024800 2300-EXIT.
+024900     EXIT.
+025000
+025100*----------------------------------------------------------------*
+025200* 2350-WRITE-AUDIT-RECORD -- the online path writes its own      *
+025300*                            CUSTOMER-AUDIT-RECORD directly to   *
+025400*                            the CICS-owned CUSTAUD file via     *
+025500*                            EXEC CICS WRITE, rather than        *
+025600*                            CALLing the batch CMAUD01           *
+025700*                            subprogram -- CMAUD01 opens and     *
+025800*                            writes CUSTAUD with plain COBOL     *
+025900*                            file I/O, which is only valid for   *
+026000*                            a batch job, not a CICS task.  The  *
+026100*                            record layout (COPY CUSTAUD) and    *
+026200*                            the before/after/job/txn-id         *
+026300*                            content are identical either way.   *
+026400*----------------------------------------------------------------*
+026500 2350-WRITE-AUDIT-RECORD.
+026600     MOVE WS-BEFORE-CUSTMAST       TO WS-BEFORE-IMAGE
+026700
+026800     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+026900     ACCEPT WS-AUDIT-TIME FROM TIME
+026950
+026960     MOVE WS-TRANS-ID              TO WS-ONLINE-TRANS-ID
+026970     MOVE EIBTASKN                 TO WS-ONLINE-TASK-NUM
+027000
+027100     MOVE CMR-CUST-ID  OF CUSTOMER-MASTER-RECORD TO CAU-CUST-ID
+027200     MOVE WS-AUDIT-DATE            TO CAU-AUDIT-DATE
+027300     MOVE WS-AUDIT-TIME            TO CAU-AUDIT-TIME
+027400     MOVE WS-TRANS-ID              TO CAU-JOB-NAME
+027500     MOVE WS-ONLINE-TXN-ID         TO CAU-TXN-ID
+027600
+027700     MOVE CMR-LAST-NAME    OF WS-BEFORE-IMAGE TO
+027710         CAU-BEFORE-LAST-NAME
+027800     MOVE CMR-FIRST-NAME   OF WS-BEFORE-IMAGE TO
+027810         CAU-BEFORE-FIRST-NAME
+027900     MOVE CMR-STREET       OF WS-BEFORE-IMAGE TO CAU-BEFORE-STREET
+028000     MOVE CMR-CITY         OF WS-BEFORE-IMAGE TO CAU-BEFORE-CITY
+028100     MOVE CMR-STATE        OF WS-BEFORE-IMAGE TO CAU-BEFORE-STATE
+028200     MOVE CMR-ZIP          OF WS-BEFORE-IMAGE TO CAU-BEFORE-ZIP
+028300     MOVE CMR-BALANCE      OF WS-BEFORE-IMAGE TO
+028310         CAU-BEFORE-BALANCE
+028400     MOVE CMR-CREDIT-LIMIT OF WS-BEFORE-IMAGE TO
+028410         CAU-BEFORE-CREDIT-LIMIT
+028500     MOVE CMR-ACCOUNT-TYPE OF WS-BEFORE-IMAGE TO
+028510         CAU-BEFORE-ACCOUNT-TYPE
+028600     MOVE CMR-STATUS       OF WS-BEFORE-IMAGE TO CAU-BEFORE-STATUS
+028700
+028800     MOVE CMR-LAST-NAME    OF CUSTOMER-MASTER-RECORD TO
+028810         CAU-AFTER-LAST-NAME
+028900     MOVE CMR-FIRST-NAME   OF CUSTOMER-MASTER-RECORD TO
+028910         CAU-AFTER-FIRST-NAME
+029000     MOVE CMR-STREET       OF CUSTOMER-MASTER-RECORD TO
+029010         CAU-AFTER-STREET
+029100     MOVE CMR-CITY         OF CUSTOMER-MASTER-RECORD TO
+029110         CAU-AFTER-CITY
+029200     MOVE CMR-STATE        OF CUSTOMER-MASTER-RECORD TO
+029210         CAU-AFTER-STATE
+029300     MOVE CMR-ZIP          OF CUSTOMER-MASTER-RECORD TO
+029310         CAU-AFTER-ZIP
+029400     MOVE CMR-BALANCE      OF CUSTOMER-MASTER-RECORD TO
+029410         CAU-AFTER-BALANCE
+029500     MOVE CMR-CREDIT-LIMIT OF CUSTOMER-MASTER-RECORD TO
+029510         CAU-AFTER-CREDIT-LIMIT
+029600     MOVE CMR-ACCOUNT-TYPE OF CUSTOMER-MASTER-RECORD TO
+029610         CAU-AFTER-ACCOUNT-TYPE
+029700     MOVE CMR-STATUS       OF CUSTOMER-MASTER-RECORD TO
+029710         CAU-AFTER-STATUS
+029800
+029900     EXEC CICS WRITE DATASET('CUSTAUD')
+030000         FROM(CUSTOMER-AUDIT-RECORD)
+030100         RESP(WS-RESP)
+030200     END-EXEC.
+030300 2350-EXIT.
+030400     EXIT.
+030500
+030600*----------------------------------------------------------------*
+030700* 2900-INVALID-KEY -- any attention key not handled above        *
+030800*----------------------------------------------------------------*
+030900 2900-INVALID-KEY.
+031000     MOVE LOW-VALUES TO CUSTSCRO
+031100     MOVE 'INVALID KEY PRESSED -- USE ENTER, PF3, OR CLEAR'
+031200                       TO MSGO
+031300
+031400     EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+031500         DATAONLY
+031600     END-EXEC
+031700
+031800     EXEC CICS RETURN TRANSID(WS-TRANS-ID)
+031900         COMMAREA(CMINQ-COMMAREA)
+032000     END-EXEC.
+032100 2900-EXIT.
+032200     EXIT.
