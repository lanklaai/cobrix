@@ -0,0 +1,133 @@
+000100*================================================================*
+000200* PROGRAM:     CMAUD01                                          *
+000300* FUNCTION:    Audit-trail subprogram -- writes a CUSTAUD        *
+000400*              record capturing the before and after image of   *
+000500*              a CUSTOMER-MASTER-RECORD update, along with the   *
+000600*              job name and transaction identifier responsible  *
+000700*              for the change.  Called by every program that    *
+000800*              rewrites CUSTMAST (CMPOST01, CMXFER01) right      *
+000900*              after the REWRITE succeeds.                       *
+001000*================================================================*
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. CMAUD01.
+001300 AUTHOR. R-HOLLOWAY.
+001400 INSTALLATION. IBMUSER CUSTOMER LEDGER SYSTEMS.
+001500 DATE-WRITTEN. 08/09/2026.
+001600 DATE-COMPILED.
+001700*----------------------------------------------------------------*
+001800* MODIFICATION HISTORY                                          *
+001900*   08/09/2026  RH  Initial version -- write before/after        *
+002000*                   CUSTMAST images to CUSTAUD.                  *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CUSTAUD-FILE ASSIGN TO CUSTAUD
+002900         ORGANIZATION IS SEQUENTIAL
+003000         ACCESS MODE IS SEQUENTIAL
+003100         FILE STATUS IS CUSTAUD-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CUSTAUD-FILE
+003600     RECORDING MODE IS F.
+003700 COPY CUSTAUD.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 77  CUSTAUD-STATUS        PIC X(2).
+004100     88  CUSTAUD-OK            VALUE '00'.
+004200     88  CUSTAUD-NEW-FILE      VALUE '05'.
+004300
+004400 77  WS-FIRST-CALL-SWITCH  PIC X(1)      VALUE 'Y'.
+004500     88  WS-FIRST-CALL         VALUE 'Y'.
+004600
+004700 77  WS-RUN-DATE           PIC 9(8)      VALUE ZERO.
+004800
+004900 COPY CUSTMAST REPLACING ==CUSTOMER-MASTER-RECORD==
+005000     BY ==WS-BEFORE-IMAGE==.
+005100
+005200 COPY CUSTMAST REPLACING ==CUSTOMER-MASTER-RECORD==
+005300     BY ==WS-AFTER-IMAGE==.
+005400
+005500 LINKAGE SECTION.
+005600 COPY AUDPARM.
+005700
+005800 PROCEDURE DIVISION USING AUDIT-PARMS.
+005900*----------------------------------------------------------------*
+006000* 0000-MAINLINE                                                  *
+006100*----------------------------------------------------------------*
+006200 0000-MAINLINE.
+006300     IF WS-FIRST-CALL
+006400         PERFORM 1000-OPEN-CUSTAUD THRU 1000-EXIT
+006500         MOVE 'N' TO WS-FIRST-CALL-SWITCH
+006600     END-IF
+006700
+006800     MOVE '00' TO AUP-RETURN-CODE
+006900     PERFORM 2000-WRITE-AUDIT-RECORD THRU 2000-EXIT
+007000
+007100     GOBACK.
+007200
+007300*----------------------------------------------------------------*
+007400* 1000-OPEN-CUSTAUD                                              *
+007500*----------------------------------------------------------------*
+007600 1000-OPEN-CUSTAUD.
+007700     OPEN EXTEND CUSTAUD-FILE
+007800     IF NOT CUSTAUD-OK AND NOT CUSTAUD-NEW-FILE
+007900         OPEN OUTPUT CUSTAUD-FILE
+008000     END-IF.
+008100 1000-EXIT.
+008200     EXIT.
+008300
+008400*----------------------------------------------------------------*
+008500* 2000-WRITE-AUDIT-RECORD -- unpack the before/after images and  *
+008600*                            write one CUSTOMER-AUDIT-RECORD     *
+008700*----------------------------------------------------------------*
+008800 2000-WRITE-AUDIT-RECORD.
+008900     MOVE AUP-BEFORE-RECORD TO WS-BEFORE-IMAGE
+009000     MOVE AUP-AFTER-RECORD  TO WS-AFTER-IMAGE
+009100     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+009200
+009300     MOVE CMR-CUST-ID OF WS-AFTER-IMAGE  TO CAU-CUST-ID
+009400     MOVE WS-RUN-DATE                    TO CAU-AUDIT-DATE
+009500     ACCEPT CAU-AUDIT-TIME FROM TIME
+009600     MOVE AUP-JOB-NAME                   TO CAU-JOB-NAME
+009700     MOVE AUP-TXN-ID                     TO CAU-TXN-ID
+009800
+009900     MOVE CMR-LAST-NAME    OF WS-BEFORE-IMAGE TO
+010000         CAU-BEFORE-LAST-NAME
+010100     MOVE CMR-FIRST-NAME   OF WS-BEFORE-IMAGE TO
+010200         CAU-BEFORE-FIRST-NAME
+010300     MOVE CMR-STREET       OF WS-BEFORE-IMAGE TO CAU-BEFORE-STREET
+010400     MOVE CMR-CITY         OF WS-BEFORE-IMAGE TO CAU-BEFORE-CITY
+010500     MOVE CMR-STATE        OF WS-BEFORE-IMAGE TO CAU-BEFORE-STATE
+010600     MOVE CMR-ZIP          OF WS-BEFORE-IMAGE TO CAU-BEFORE-ZIP
+010700     MOVE CMR-BALANCE      OF WS-BEFORE-IMAGE TO
+010800         CAU-BEFORE-BALANCE
+010900     MOVE CMR-CREDIT-LIMIT OF WS-BEFORE-IMAGE TO
+011000         CAU-BEFORE-CREDIT-LIMIT
+011100     MOVE CMR-ACCOUNT-TYPE OF WS-BEFORE-IMAGE TO
+011200         CAU-BEFORE-ACCOUNT-TYPE
+011300     MOVE CMR-STATUS       OF WS-BEFORE-IMAGE TO CAU-BEFORE-STATUS
+011400
+011500     MOVE CMR-LAST-NAME    OF WS-AFTER-IMAGE  TO
+011600         CAU-AFTER-LAST-NAME
+011700     MOVE CMR-FIRST-NAME   OF WS-AFTER-IMAGE  TO
+011800         CAU-AFTER-FIRST-NAME
+011900     MOVE CMR-STREET       OF WS-AFTER-IMAGE  TO CAU-AFTER-STREET
+012000     MOVE CMR-CITY         OF WS-AFTER-IMAGE  TO CAU-AFTER-CITY
+012100     MOVE CMR-STATE        OF WS-AFTER-IMAGE  TO CAU-AFTER-STATE
+012200     MOVE CMR-ZIP          OF WS-AFTER-IMAGE  TO CAU-AFTER-ZIP
+012300     MOVE CMR-BALANCE      OF WS-AFTER-IMAGE  TO
+012400         CAU-AFTER-BALANCE
+012500     MOVE CMR-CREDIT-LIMIT OF WS-AFTER-IMAGE  TO
+012600         CAU-AFTER-CREDIT-LIMIT
+012700     MOVE CMR-ACCOUNT-TYPE OF WS-AFTER-IMAGE  TO
+012800         CAU-AFTER-ACCOUNT-TYPE
+012900     MOVE CMR-STATUS       OF WS-AFTER-IMAGE  TO CAU-AFTER-STATUS
+012400
+012600     WRITE CUSTOMER-AUDIT-RECORD.
+012700 2000-EXIT.
+012800     EXIT.
