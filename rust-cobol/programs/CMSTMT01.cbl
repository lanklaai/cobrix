@@ -0,0 +1,467 @@
+000100*================================================================*
+000200* PROGRAM:     CMSTMT01                                          *
+000300* FUNCTION:    Monthly statement extract -- for each CUSTMAST    *
+000400*              record, lists the customer's TRANSHST activity    *
+000500*              for the statement period and closes with the      *
+000600*              current CMR-BALANCE.                               *
+000700*                                                                *
+000800* NOTE:        TRANSHST is an append-only ESDS and is not keyed  *
+000900*              by CMR-CUST-ID, so it is sorted into customer/    *
+001000*              date sequence before being matched against        *
+001100*              CUSTMAST, which is read in CMR-CUST-ID sequence.   *
+001200*================================================================*
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID. CMSTMT01.
+001500 AUTHOR. R-HOLLOWAY.
+001600 INSTALLATION. IBMUSER CUSTOMER LEDGER SYSTEMS.
+001700 DATE-WRITTEN. 08/09/2026.
+001800 DATE-COMPILED.
+001900*----------------------------------------------------------------*
+002000* MODIFICATION HISTORY                                          *
+002100*   08/09/2026  RH  Initial version -- monthly statement extract *
+002200*                   combining CUSTMAST and TRANSHST.              *
+002210*   08/09/2026  RH  Transfer rows no longer move TH-TXN-DATE,     *
+002220*                   which TH-ACCOUNT-REF overlays, into           *
+002230*                   SW-TXN-DATE.  Each detail line now also       *
+002240*                   checks CMOVFL01 for a chained TRANSOVF item   *
+002250*                   detail record and, when one exists, prints   *
+002260*                   the item count beneath the transaction line.  *
+002270*   08/09/2026  RH  1000-LOAD-SORTWORK now filters TH-TXN-DATE     *
+002280*                   against the statement period (the calendar    *
+002290*                   month ending on the run date) instead of      *
+002292*                   carrying every TRANSHST row a customer ever    *
+002294*                   had -- TH-TYPE-TRANSFER rows have no surviving *
+002296*                   date field to filter on, so they are still    *
+002298*                   always included, the same conservative         *
+002299*                   treatment CMARCH01 gives them.                 *
+002301*   08/09/2026  RH  WS-PSTART-DD carried straight through from the *
+002302*                   run date, so subtracting a month from the      *
+002303*                   29th-31st could compute a calendar date that    *
+002304*                   does not exist (e.g. 2026-02-31), which then    *
+002305*                   sorted past every real February date and        *
+002306*                   silently excluded it from the filter.  The     *
+002307*                   period start day is now clamped to the last     *
+002308*                   valid day of WS-PSTART-MM, leap years included.  *
+002300*----------------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS CMR-CUST-ID
+003400         FILE STATUS IS CUSTMAST-STATUS.
+003500
+003600     SELECT TRANSHST-FILE ASSIGN TO TRANSHST
+003700         ORGANIZATION IS SEQUENTIAL
+003800         ACCESS MODE IS SEQUENTIAL
+003900         FILE STATUS IS TRANSHST-STATUS.
+004000
+004100     SELECT SORTWORK-FILE ASSIGN TO SORTWORK.
+004200
+004300     SELECT STMTEXT-FILE ASSIGN TO STMTEXT
+004400         ORGANIZATION IS SEQUENTIAL
+004500         ACCESS MODE IS SEQUENTIAL
+004600         FILE STATUS IS STMTEXT-STATUS.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  CUSTMAST-FILE
+005100     RECORDING MODE IS F.
+005200 COPY CUSTMAST.
+005300
+005400 FD  TRANSHST-FILE
+005500     RECORDING MODE IS F.
+005600 COPY TRANSHST.
+005700
+005800 SD  SORTWORK-FILE.
+005900 01  SORTWORK-RECORD.
+006000     05  SW-CUST-ID            PIC X(10).
+006100     05  SW-TXN-DATE           PIC 9(8).
+006200     05  SW-TXN-ID             PIC X(16).
+006300     05  SW-DESCRIPTION        PIC X(40).
+006400     05  SW-AMOUNT             PIC S9(11)V99 COMP-3.
+006500
+006600 FD  STMTEXT-FILE
+006700     RECORDING MODE IS F.
+006800 01  STMTEXT-RECORD            PIC X(132).
+006900
+007000 WORKING-STORAGE SECTION.
+007050 COPY OVFLPARM.
+007060
+007100 77  CUSTMAST-STATUS       PIC X(2).
+007200     88  CUSTMAST-OK           VALUE '00'.
+007300     88  CUSTMAST-EOF          VALUE '10'.
+007400
+007500 77  TRANSHST-STATUS       PIC X(2).
+007600     88  TRANSHST-OK           VALUE '00'.
+007700     88  TRANSHST-EOF          VALUE '10'.
+007800
+007900 77  STMTEXT-STATUS        PIC X(2).
+008000     88  STMTEXT-OK            VALUE '00'.
+008100
+008200 77  WS-CUSTMAST-EOF-SW    PIC X(1)      VALUE 'N'.
+008300     88  WS-END-OF-CUSTMAST       VALUE 'Y'.
+008400
+008500 77  WS-TRANSHST-EOF-SW    PIC X(1)      VALUE 'N'.
+008600     88  WS-END-OF-TRANSHST       VALUE 'Y'.
+008700
+008800 77  WS-SORTWORK-EOF-SW    PIC X(1)      VALUE 'N'.
+008900     88  WS-END-OF-SORTWORK       VALUE 'Y'.
+009000
+009100 77  WS-MORE-FOR-CUST-SW   PIC X(1)      VALUE 'N'.
+009200     88  WS-MORE-FOR-CUST         VALUE 'Y'.
+009300
+009400 77  WS-STATEMENT-COUNT    PIC 9(9) COMP VALUE ZERO.
+009500 77  WS-LINE-COUNT         PIC 9(9) COMP VALUE ZERO.
+009600 77  WS-PAGE-NUMBER        PIC 9(5)      VALUE ZERO.
+009610 77  WS-PERIOD-MONTHS      PIC 9(2)      VALUE 1.
+009620
+009630 01  WS-RUN-DATE-GROUP.
+009640     05  WS-RUN-DATE       PIC 9(8)      VALUE ZERO.
+009650 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE-GROUP.
+009660     05  WS-RUN-YYYY       PIC 9(4).
+009670     05  WS-RUN-MM         PIC 9(2).
+009680     05  WS-RUN-DD         PIC 9(2).
+009690
+009700 01  WS-PERIOD-END-GROUP.
+009710     05  WS-PERIOD-END-DATE    PIC 9(8)  VALUE ZERO.
+009720
+009730 01  WS-PERIOD-START-GROUP.
+009740     05  WS-PERIOD-START-DATE  PIC 9(8)  VALUE ZERO.
+009750 01  WS-PERIOD-START-X REDEFINES WS-PERIOD-START-GROUP.
+009760     05  WS-PSTART-YYYY    PIC 9(4).
+009770     05  WS-PSTART-MM      PIC 9(2).
+009780     05  WS-PSTART-DD      PIC 9(2).
+009790
+009800 01  WS-DAYS-IN-MONTH-TABLE.
+009805     05  FILLER            PIC 9(2)  VALUE 31.
+009810     05  FILLER            PIC 9(2)  VALUE 28.
+009815     05  FILLER            PIC 9(2)  VALUE 31.
+009820     05  FILLER            PIC 9(2)  VALUE 30.
+009825     05  FILLER            PIC 9(2)  VALUE 31.
+009830     05  FILLER            PIC 9(2)  VALUE 30.
+009835     05  FILLER            PIC 9(2)  VALUE 31.
+009840     05  FILLER            PIC 9(2)  VALUE 31.
+009845     05  FILLER            PIC 9(2)  VALUE 30.
+009850     05  FILLER            PIC 9(2)  VALUE 31.
+009855     05  FILLER            PIC 9(2)  VALUE 30.
+009860     05  FILLER            PIC 9(2)  VALUE 31.
+009865 01  WS-DAYS-IN-MONTH-R REDEFINES WS-DAYS-IN-MONTH-TABLE.
+009870     05  WS-DAYS-IN-MONTH  PIC 9(2)  OCCURS 12 TIMES.
+009875
+009880 77  WS-MAX-DAY-THIS-MONTH PIC 9(2)      VALUE ZERO.
+009883 77  WS-LEAP-QUOTIENT      PIC 9(4) COMP VALUE ZERO.
+009885 77  WS-LEAP-REM-4         PIC 9(4) COMP VALUE ZERO.
+009890 77  WS-LEAP-REM-100       PIC 9(4) COMP VALUE ZERO.
+009895 77  WS-LEAP-REM-400       PIC 9(4) COMP VALUE ZERO.
+009900
+010000 01  WS-HOLD-SORTWORK-RECORD.
+010100     05  WS-HOLD-CUST-ID       PIC X(10).
+010200     05  WS-HOLD-TXN-DATE      PIC 9(8).
+010300     05  WS-HOLD-TXN-ID        PIC X(16).
+010400     05  WS-HOLD-DESCRIPTION   PIC X(40).
+010500     05  WS-HOLD-AMOUNT        PIC S9(11)V99 COMP-3.
+010600
+010700 01  WS-HEADING-1.
+010800     05  FILLER                PIC X(18) VALUE 'CUSTOMER STMT'.
+010900     05  FILLER                PIC X(6)  VALUE 'PAGE '.
+011000     05  WS-H1-PAGE            PIC ZZZZ9.
+011100
+011200 01  WS-HEADING-2.
+011300     05  FILLER                PIC X(12) VALUE 'CUSTOMER ID '.
+011400     05  WS-H2-CUST-ID         PIC X(10).
+011500
+011600 01  WS-HEADING-3.
+011700     05  WS-H3-NAME            PIC X(41).
+011800
+011900 01  WS-HEADING-4.
+012000     05  WS-H4-STREET          PIC X(30).
+012100
+012200 01  WS-HEADING-5.
+012300     05  WS-H5-CITY            PIC X(20).
+012400     05  FILLER                PIC X(1)  VALUE SPACE.
+012500     05  WS-H5-STATE           PIC X(2).
+012600     05  FILLER                PIC X(1)  VALUE SPACE.
+012700     05  WS-H5-ZIP             PIC X(10).
+012800
+012900 01  WS-HEADING-6.
+013000     05  FILLER                PIC X(10) VALUE 'DATE'.
+013100     05  FILLER                PIC X(42) VALUE 'DESCRIPTION'.
+013200     05  FILLER                PIC X(17) VALUE 'AMOUNT'.
+013300
+013400 01  WS-DETAIL-LINE.
+013500     05  WD-TXN-DATE           PIC 9999/99/99.
+013600     05  FILLER                PIC X(1)  VALUE SPACE.
+013700     05  WD-DESCRIPTION        PIC X(40).
+013800     05  FILLER                PIC X(1)  VALUE SPACE.
+013900     05  WD-AMOUNT             PIC ----,---,--9.99.
+014000
+014100 01  WS-NO-ACTIVITY-LINE.
+014200     05  FILLER                PIC X(40) VALUE
+014300         'NO TRANSACTION ACTIVITY THIS PERIOD'.
+014310
+014320 01  WS-ITEM-DETAIL-LINE.
+014330     05  FILLER                PIC X(10) VALUE SPACES.
+014340     05  FILLER                PIC X(14) VALUE 'ITEM DETAIL: '.
+014350     05  WD-ITEM-COUNT         PIC ZZ9.
+014360     05  FILLER                PIC X(6)  VALUE ' ITEMS'.
+014400
+014500 01  WS-ENDING-LINE.
+014600     05  FILLER                PIC X(20) VALUE 'ENDING BALANCE'.
+014700     05  WE-BALANCE            PIC ----,---,--9.99.
+014800
+014900 PROCEDURE DIVISION.
+015000*----------------------------------------------------------------*
+015100* 0000-MAINLINE                                                  *
+015200*----------------------------------------------------------------*
+015300 0000-MAINLINE.
+015400     SORT SORTWORK-FILE
+015500         ON ASCENDING KEY SW-CUST-ID SW-TXN-DATE
+015600         INPUT PROCEDURE IS 1000-LOAD-SORTWORK THRU 1000-EXIT
+015700         OUTPUT PROCEDURE IS 2000-BUILD-STATEMENTS THRU 2000-EXIT
+015800     GOBACK.
+015900
+016000*----------------------------------------------------------------*
+016100* 1000-LOAD-SORTWORK -- copy TRANSHST into customer/date order,  *
+016110*                       keeping only rows in the statement       *
+016120*                       period.  TH-TYPE-TRANSFER rows carry no  *
+016130*                       surviving date field (TH-ACCOUNT-REF      *
+016140*                       overlays it), so they are always kept,   *
+016150*                       the same way CMARCH01 always retains      *
+016160*                       them rather than age them off an          *
+016170*                       overlaid field.                           *
+016200*----------------------------------------------------------------*
+016300 1000-LOAD-SORTWORK.
+016310     PERFORM 1050-COMPUTE-PERIOD THRU 1050-EXIT
+016400     OPEN INPUT TRANSHST-FILE
+016500     IF NOT TRANSHST-OK
+016600         DISPLAY 'CMSTMT01 - UNABLE TO OPEN TRANSHST, STATUS='
+016700             TRANSHST-STATUS
+016800         MOVE 'Y' TO WS-TRANSHST-EOF-SW
+016900     END-IF
+017000
+017100     PERFORM 1100-READ-TRANSHST THRU 1100-EXIT
+017200
+017300     PERFORM UNTIL WS-END-OF-TRANSHST
+017310         IF TH-TYPE-TRANSFER
+017320             OR (TH-TXN-DATE NOT LESS THAN WS-PERIOD-START-DATE
+017325                 AND TH-TXN-DATE NOT GREATER THAN
+017330                     WS-PERIOD-END-DATE)
+017340             MOVE TH-CUST-ID      TO SW-CUST-ID
+017410             IF TH-TYPE-TRANSFER
+017420                 MOVE ZERO            TO SW-TXN-DATE
+017430             ELSE
+017440                 MOVE TH-TXN-DATE     TO SW-TXN-DATE
+017450             END-IF
+017500             MOVE TH-TXN-ID       TO SW-TXN-ID
+017700             MOVE TH-DESCRIPTION  TO SW-DESCRIPTION
+017800             MOVE TH-AMOUNT       TO SW-AMOUNT
+017850             RELEASE SORTWORK-RECORD
+017860         END-IF
+018000         PERFORM 1100-READ-TRANSHST THRU 1100-EXIT
+018100     END-PERFORM
+018200
+018300     CLOSE TRANSHST-FILE.
+018400 1000-EXIT.
+018500     EXIT.
+018510
+018520*----------------------------------------------------------------*
+018530* 1050-COMPUTE-PERIOD -- the statement period is the calendar     *
+018540*                        month (WS-PERIOD-MONTHS) ending on the   *
+018550*                        run date, the same run-date-less-an-     *
+018560*                        interval pattern CMARCH01 uses for its   *
+018570*                        retention cutoff.  WS-PSTART-DD is then  *
+018575*                        clamped to the last valid day of         *
+018576*                        WS-PSTART-MM, since subtracting a month   *
+018577*                        from a 29th-31st run date can otherwise   *
+018578*                        land on a calendar date that does not     *
+018579*                        exist (e.g. 2026-02-31).                  *
+018580*----------------------------------------------------------------*
+018590 1050-COMPUTE-PERIOD.
+018600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+018610     MOVE WS-RUN-DATE TO WS-PERIOD-END-DATE
+018620
+018630     MOVE WS-RUN-YYYY TO WS-PSTART-YYYY
+018640     MOVE WS-RUN-MM   TO WS-PSTART-MM
+018650     MOVE WS-RUN-DD   TO WS-PSTART-DD
+018660     SUBTRACT WS-PERIOD-MONTHS FROM WS-PSTART-MM
+018670     IF WS-PSTART-MM = ZERO
+018680         MOVE 12 TO WS-PSTART-MM
+018690         SUBTRACT 1 FROM WS-PSTART-YYYY
+018700     END-IF
+018701
+018702     PERFORM 1060-CLAMP-PERIOD-START-DD THRU 1060-EXIT.
+018710 1050-EXIT.
+018720     EXIT.
+018730
+018731*----------------------------------------------------------------*
+018732* 1060-CLAMP-PERIOD-START-DD -- WS-PSTART-MM is always valid      *
+018733*                               (1-12) by the time this runs;     *
+018734*                               February is adjusted for leap      *
+018735*                               years using the ordinary 4/100/400*
+018736*                               rule via DIVIDE ... REMAINDER.     *
+018737*----------------------------------------------------------------*
+018738 1060-CLAMP-PERIOD-START-DD.
+018739     MOVE WS-DAYS-IN-MONTH (WS-PSTART-MM) TO WS-MAX-DAY-THIS-MONTH
+018741
+018742     IF WS-PSTART-MM = 2
+018743         DIVIDE WS-PSTART-YYYY BY 4   GIVING WS-LEAP-QUOTIENT
+018744             REMAINDER WS-LEAP-REM-4
+018745         DIVIDE WS-PSTART-YYYY BY 100 GIVING WS-LEAP-QUOTIENT
+018746             REMAINDER WS-LEAP-REM-100
+018747         DIVIDE WS-PSTART-YYYY BY 400 GIVING WS-LEAP-QUOTIENT
+018748             REMAINDER WS-LEAP-REM-400
+018749         IF WS-LEAP-REM-4 = ZERO
+018750             AND (WS-LEAP-REM-100 NOT = ZERO
+018751                 OR WS-LEAP-REM-400 = ZERO)
+018752             MOVE 29 TO WS-MAX-DAY-THIS-MONTH
+018753         END-IF
+018754     END-IF
+018755
+018756     IF WS-PSTART-DD > WS-MAX-DAY-THIS-MONTH
+018757         MOVE WS-MAX-DAY-THIS-MONTH TO WS-PSTART-DD
+018758     END-IF.
+018759 1060-EXIT.
+018760     EXIT.
+018761
+018762*----------------------------------------------------------------*
+018800* 1100-READ-TRANSHST                                             *
+018900*----------------------------------------------------------------*
+019000 1100-READ-TRANSHST.
+019100     READ TRANSHST-FILE
+019200         AT END
+019300             MOVE 'Y' TO WS-TRANSHST-EOF-SW
+019400     END-READ.
+019500 1100-EXIT.
+019600     EXIT.
+019700
+019800*----------------------------------------------------------------*
+019900* 2000-BUILD-STATEMENTS -- drive one statement per CUSTMAST row  *
+020000*----------------------------------------------------------------*
+020100 2000-BUILD-STATEMENTS.
+020200     OPEN INPUT CUSTMAST-FILE
+020300     OPEN OUTPUT STMTEXT-FILE
+020400
+020500     IF NOT CUSTMAST-OK
+020600         DISPLAY 'CMSTMT01 - UNABLE TO OPEN CUSTMAST, STATUS='
+020700             CUSTMAST-STATUS
+020800         MOVE 'Y' TO WS-CUSTMAST-EOF-SW
+020900     END-IF
+021000
+021100     PERFORM 2100-RETURN-SORTWORK THRU 2100-EXIT
+021200     PERFORM 2200-READ-CUSTMAST THRU 2200-EXIT
+021300
+021400     PERFORM UNTIL WS-END-OF-CUSTMAST
+021500         PERFORM 2300-WRITE-STATEMENT THRU 2300-EXIT
+021600         ADD 1 TO WS-STATEMENT-COUNT
+021700         PERFORM 2200-READ-CUSTMAST THRU 2200-EXIT
+021800     END-PERFORM
+021900
+022000     DISPLAY 'CMSTMT01 - STATEMENTS PRODUCED = '
+022050         WS-STATEMENT-COUNT
+022100     CLOSE CUSTMAST-FILE
+022200     CLOSE STMTEXT-FILE.
+022300 2000-EXIT.
+022400     EXIT.
+022500
+022600*----------------------------------------------------------------*
+022700* 2100-RETURN-SORTWORK                                           *
+022800*----------------------------------------------------------------*
+022900 2100-RETURN-SORTWORK.
+023000     RETURN SORTWORK-FILE
+023100         AT END
+023200             MOVE 'Y' TO WS-SORTWORK-EOF-SW
+023300     END-RETURN
+023400
+023500     IF NOT WS-END-OF-SORTWORK
+023600         MOVE SORTWORK-RECORD TO WS-HOLD-SORTWORK-RECORD
+023700     END-IF.
+023800 2100-EXIT.
+023900     EXIT.
+024000
+024100*----------------------------------------------------------------*
+024200* 2200-READ-CUSTMAST                                             *
+024300*----------------------------------------------------------------*
+024400 2200-READ-CUSTMAST.
+024500     READ CUSTMAST-FILE NEXT RECORD
+024600         AT END
+024700             MOVE 'Y' TO WS-CUSTMAST-EOF-SW
+024800     END-READ.
+024900 2200-EXIT.
+025000     EXIT.
+025100
+025200*----------------------------------------------------------------*
+025300* 2300-WRITE-STATEMENT -- headings, matching detail, ending bal  *
+025400*----------------------------------------------------------------*
+025500 2300-WRITE-STATEMENT.
+025600     ADD 1 TO WS-PAGE-NUMBER
+025700     MOVE WS-PAGE-NUMBER TO WS-H1-PAGE
+025800     WRITE STMTEXT-RECORD FROM WS-HEADING-1
+025900
+026000     MOVE CMR-CUST-ID TO WS-H2-CUST-ID
+026100     WRITE STMTEXT-RECORD FROM WS-HEADING-2
+026200
+026300     STRING CMR-FIRST-NAME DELIMITED BY SIZE
+026400         ' ' DELIMITED BY SIZE
+026500         CMR-LAST-NAME DELIMITED BY SIZE
+026600         INTO WS-H3-NAME
+026700     WRITE STMTEXT-RECORD FROM WS-HEADING-3
+026800
+026900     MOVE CMR-STREET TO WS-H4-STREET
+027000     WRITE STMTEXT-RECORD FROM WS-HEADING-4
+027100
+027200     MOVE CMR-CITY  TO WS-H5-CITY
+027300     MOVE CMR-STATE TO WS-H5-STATE
+027400     MOVE CMR-ZIP   TO WS-H5-ZIP
+027500     WRITE STMTEXT-RECORD FROM WS-HEADING-5
+027600
+027700     WRITE STMTEXT-RECORD FROM WS-HEADING-6
+027800
+027900     MOVE 'N' TO WS-MORE-FOR-CUST-SW
+028000     IF NOT WS-END-OF-SORTWORK
+028100             AND WS-HOLD-CUST-ID = CMR-CUST-ID
+028200         MOVE 'Y' TO WS-MORE-FOR-CUST-SW
+028300     END-IF
+028400
+028500     IF NOT WS-MORE-FOR-CUST
+028600         WRITE STMTEXT-RECORD FROM WS-NO-ACTIVITY-LINE
+028700     END-IF
+028800
+028900     PERFORM 2400-WRITE-DETAIL THRU 2400-EXIT
+029000         UNTIL NOT WS-MORE-FOR-CUST
+029100
+029200     MOVE CMR-BALANCE TO WE-BALANCE
+029300     WRITE STMTEXT-RECORD FROM WS-ENDING-LINE.
+029400 2300-EXIT.
+029500     EXIT.
+029600
+029700*----------------------------------------------------------------*
+029800* 2400-WRITE-DETAIL -- emit one TRANSHST line matched to CMR     *
+029900*----------------------------------------------------------------*
+030000 2400-WRITE-DETAIL.
+030100     MOVE WS-HOLD-TXN-DATE    TO WD-TXN-DATE
+030200     MOVE WS-HOLD-DESCRIPTION TO WD-DESCRIPTION
+030300     MOVE WS-HOLD-AMOUNT      TO WD-AMOUNT
+030400     WRITE STMTEXT-RECORD FROM WS-DETAIL-LINE
+030410
+030420     MOVE WS-HOLD-TXN-ID      TO OVP-TXN-ID
+030430     MOVE 'R'                 TO OVP-FUNCTION
+030440     CALL 'CMOVFL01' USING OVFL-PARMS
+030450     IF OVP-SUCCESS
+030460         MOVE OVP-EXTRA-COUNT TO WD-ITEM-COUNT
+030470         WRITE STMTEXT-RECORD FROM WS-ITEM-DETAIL-LINE
+030480     END-IF
+030500
+030600     PERFORM 2100-RETURN-SORTWORK THRU 2100-EXIT
+030700
+030800     MOVE 'N' TO WS-MORE-FOR-CUST-SW
+030900     IF NOT WS-END-OF-SORTWORK
+031000             AND WS-HOLD-CUST-ID = CMR-CUST-ID
+031100         MOVE 'Y' TO WS-MORE-FOR-CUST-SW
+031200     END-IF.
+031300 2400-EXIT.
+031400     EXIT.
