@@ -0,0 +1,213 @@
+000100*================================================================*
+000200* PROGRAM:     CMOVFL01                                          *
+000300* FUNCTION:    Overflow-chain subprogram for TRANSOVF -- appends *
+000400*              a transaction's line items beyond TH-ITEMS(3) as *
+000500*              one or more chained TRANSOVF records keyed by     *
+000600*              OVF-TXN-ID/OVF-SEQ-NO, and retrieves a previously *
+000700*              chained set back out for a caller such as a       *
+000800*              statement or archive run.                         *
+000900*================================================================*
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. CMOVFL01.
+001200 AUTHOR. R-HOLLOWAY.
+001300 INSTALLATION. IBMUSER CUSTOMER LEDGER SYSTEMS.
+001400 DATE-WRITTEN. 08/09/2026.
+001500 DATE-COMPILED.
+001600*----------------------------------------------------------------*
+001700* MODIFICATION HISTORY                                          *
+001800*   08/09/2026  RH  Initial version -- chain and retrieve        *
+001900*                   TRANSOVF overflow items for a TH-TXN-ID.     *
+002000*----------------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT TRANSOVF-FILE ASSIGN TO TRANSOVF
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS OVF-KEY
+003100         FILE STATUS IS TRANSOVF-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  TRANSOVF-FILE
+003600     RECORDING MODE IS F.
+003700 COPY TRANSOVF.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 77  TRANSOVF-STATUS       PIC X(2).
+004100     88  TRANSOVF-OK           VALUE '00'.
+004200     88  TRANSOVF-NOTFND       VALUE '23'.
+004300     88  TRANSOVF-DUPKEY       VALUE '22'.
+004400
+004500 77  WS-FILE-OPEN-SWITCH   PIC X(1)      VALUE 'N'.
+004600     88  WS-FILE-IS-OPEN       VALUE 'Y'.
+004700
+004800 77  WS-ITEMS-REMAINING    PIC 9(4) COMP VALUE ZERO.
+004900 77  WS-FROM-SUBSCRIPT     PIC 9(4) COMP VALUE ZERO.
+005000 77  WS-TO-SUBSCRIPT       PIC 9(4) COMP VALUE ZERO.
+005100 77  WS-OUT-SUBSCRIPT      PIC 9(4) COMP VALUE ZERO.
+005200 77  WS-TALLY               PIC 9(4) COMP VALUE ZERO.
+005300
+005400 LINKAGE SECTION.
+005500 COPY OVFLPARM.
+005600
+005700 PROCEDURE DIVISION USING OVFL-PARMS.
+005800*----------------------------------------------------------------*
+005900* 0000-MAINLINE                                                  *
+006000*----------------------------------------------------------------*
+006100 0000-MAINLINE.
+006200     PERFORM 1000-ENSURE-FILE-OPEN THRU 1000-EXIT
+006300
+006400     EVALUATE TRUE
+006500         WHEN OVP-FUNC-WRITE
+006600             PERFORM 2000-WRITE-OVERFLOW-CHAIN THRU 2000-EXIT
+006700         WHEN OVP-FUNC-READ
+006800             PERFORM 3000-READ-OVERFLOW-CHAIN THRU 3000-EXIT
+006900         WHEN OTHER
+007000             MOVE '01' TO OVP-RETURN-CODE
+007100     END-EVALUATE
+007200
+007300     GOBACK.
+007400
+007500*----------------------------------------------------------------*
+007600* 1000-ENSURE-FILE-OPEN                                          *
+007700*----------------------------------------------------------------*
+007800 1000-ENSURE-FILE-OPEN.
+007900     IF NOT WS-FILE-IS-OPEN
+008000         OPEN I-O TRANSOVF-FILE
+008100         MOVE 'Y' TO WS-FILE-OPEN-SWITCH
+008200     END-IF.
+008300 1000-EXIT.
+008400     EXIT.
+008500
+008600*----------------------------------------------------------------*
+008700* 2000-WRITE-OVERFLOW-CHAIN -- chunk OVP-EXTRA-ITEMS into        *
+008800*                              TRANSOVF records of up to 20      *
+008900*                              items each                        *
+009000*----------------------------------------------------------------*
+009100 2000-WRITE-OVERFLOW-CHAIN.
+009200     MOVE '00' TO OVP-RETURN-CODE
+009300
+009400     IF OVP-EXTRA-COUNT > 100
+009500         MOVE '02' TO OVP-RETURN-CODE
+009600     ELSE
+009700         MOVE OVP-EXTRA-COUNT TO WS-ITEMS-REMAINING
+009800         MOVE ZERO            TO OVF-SEQ-NO
+009900         MOVE ZERO            TO WS-FROM-SUBSCRIPT
+010000
+010100         PERFORM 2100-WRITE-ONE-CHAIN-RECORD THRU 2100-EXIT
+010200             UNTIL WS-ITEMS-REMAINING = ZERO
+010300     END-IF.
+010400 2000-EXIT.
+010500     EXIT.
+010600
+010700*----------------------------------------------------------------*
+010800* 2100-WRITE-ONE-CHAIN-RECORD                                    *
+010900*----------------------------------------------------------------*
+011000 2100-WRITE-ONE-CHAIN-RECORD.
+011100     ADD 1 TO OVF-SEQ-NO
+011200     MOVE OVP-TXN-ID TO OVF-TXN-ID
+011300
+011400     IF WS-ITEMS-REMAINING > 20
+011500         MOVE 20 TO OVF-ITEM-COUNT
+011600     ELSE
+011700         MOVE WS-ITEMS-REMAINING TO OVF-ITEM-COUNT
+011800     END-IF
+011900
+012000     MOVE ZERO TO WS-OUT-SUBSCRIPT
+012100     MOVE ZERO TO WS-TALLY
+012200     PERFORM 2200-MOVE-ONE-ITEM THRU 2200-EXIT
+012300         VARYING WS-TALLY FROM 1 BY 1
+012400         UNTIL WS-TALLY > OVF-ITEM-COUNT
+012500
+012600     WRITE TRANSACTION-OVERFLOW-RECORD
+012700         INVALID KEY
+012800             MOVE '01' TO OVP-RETURN-CODE
+012900     END-WRITE
+013000
+013100     SUBTRACT OVF-ITEM-COUNT FROM WS-ITEMS-REMAINING.
+013200 2100-EXIT.
+013300     EXIT.
+013400
+013500*----------------------------------------------------------------*
+013600* 2200-MOVE-ONE-ITEM -- copy one caller item into the outbound   *
+013700*                       TRANSOVF record being built              *
+013800*----------------------------------------------------------------*
+013900 2200-MOVE-ONE-ITEM.
+014000     ADD 1 TO WS-FROM-SUBSCRIPT
+014100     ADD 1 TO WS-OUT-SUBSCRIPT
+014200     MOVE OVP-ITEM-SEQ (WS-FROM-SUBSCRIPT)
+014300         TO OVF-ITEM-SEQ (WS-OUT-SUBSCRIPT)
+014400     MOVE OVP-ITEM-AMT (WS-FROM-SUBSCRIPT)
+014500         TO OVF-ITEM-AMT (WS-OUT-SUBSCRIPT).
+014600 2200-EXIT.
+014700     EXIT.
+014800
+014900*----------------------------------------------------------------*
+015000* 3000-READ-OVERFLOW-CHAIN -- return every chained TRANSOVF      *
+015100*                             record for OVP-TXN-ID              *
+015200*----------------------------------------------------------------*
+015300 3000-READ-OVERFLOW-CHAIN.
+015400     MOVE '00' TO OVP-RETURN-CODE
+015500     MOVE ZERO TO OVP-EXTRA-COUNT
+015600
+015700     MOVE OVP-TXN-ID TO OVF-TXN-ID
+015800     MOVE ZERO       TO OVF-SEQ-NO
+015900
+016000     START TRANSOVF-FILE KEY IS NOT LESS THAN OVF-KEY
+016100         INVALID KEY
+016200             MOVE '01' TO OVP-RETURN-CODE
+016300     END-START
+016400
+016500     PERFORM 3100-READ-NEXT-CHAIN-RECORD THRU 3100-EXIT
+016600         UNTIL NOT TRANSOVF-OK
+016700             OR OVF-TXN-ID NOT = OVP-TXN-ID
+016800
+016900     IF OVP-EXTRA-COUNT = ZERO
+017000         MOVE '01' TO OVP-RETURN-CODE
+017100     END-IF.
+017200 3000-EXIT.
+017300     EXIT.
+017400
+017500*----------------------------------------------------------------*
+017600* 3100-READ-NEXT-CHAIN-RECORD                                    *
+017700*----------------------------------------------------------------*
+017800 3100-READ-NEXT-CHAIN-RECORD.
+017900     READ TRANSOVF-FILE NEXT RECORD
+018000         AT END
+018100             MOVE '10' TO TRANSOVF-STATUS
+018200     END-READ
+018300
+018400     IF TRANSOVF-OK AND OVF-TXN-ID = OVP-TXN-ID
+018500         PERFORM 3200-APPEND-CHAIN-ITEMS THRU 3200-EXIT
+018600     END-IF.
+018700 3100-EXIT.
+018800     EXIT.
+018900
+019000*----------------------------------------------------------------*
+019100* 3200-APPEND-CHAIN-ITEMS -- fold this TRANSOVF record's items   *
+019200*                            into the caller's item table        *
+019300*----------------------------------------------------------------*
+019400 3200-APPEND-CHAIN-ITEMS.
+019500     MOVE ZERO TO WS-TALLY
+019600     PERFORM 3300-APPEND-ONE-ITEM THRU 3300-EXIT
+019700         VARYING WS-TALLY FROM 1 BY 1
+019800         UNTIL WS-TALLY > OVF-ITEM-COUNT
+019900             OR OVP-EXTRA-COUNT = 100.
+020000 3200-EXIT.
+020100     EXIT.
+020200
+020300*----------------------------------------------------------------*
+020400* 3300-APPEND-ONE-ITEM                                           *
+020500*----------------------------------------------------------------*
+020600 3300-APPEND-ONE-ITEM.
+020700     ADD 1 TO OVP-EXTRA-COUNT
+020800     MOVE OVF-ITEM-SEQ (WS-TALLY)
+020900         TO OVP-ITEM-SEQ (OVP-EXTRA-COUNT)
+021000     MOVE OVF-ITEM-AMT (WS-TALLY)
+021100         TO OVP-ITEM-AMT (OVP-EXTRA-COUNT).
+021200 3300-EXIT.
+021300     EXIT.
