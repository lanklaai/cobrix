@@ -0,0 +1,189 @@
+000100*================================================================*
+000200* PROGRAM:     CMXFER01                                          *
+000300* FUNCTION:    Transfer-routing subprogram -- applies the        *
+000400*              destination-account side of a TH-TYPE-TRANSFER    *
+000500*              posting.  TH-ACCOUNT-REF (which REDEFINES         *
+000600*              TH-DATE-DATA on a transfer row) carries the       *
+000700*              destination CMR-CUST-ID.  Credits the destination *
+000800*              CUSTMAST balance, subject to its own credit       *
+000900*              limit, and writes the offsetting TRANSACTION-     *
+001000*              HISTORY record to XFEROUT.  CUSTMAST-FILE is      *
+001100*              declared EXTERNAL so this subprogram shares the   *
+001200*              connector the calling posting run already has     *
+001300*              open -- the source-side debit is the caller's     *
+001400*              responsibility.  XFEROUT is a standalone output   *
+001410*              dataset, not the live TRANSHST cluster -- it      *
+001420*              cannot be appended to TRANSHST in-line because     *
+001430*              the calling posting run already has TRANSHST open *
+001440*              INPUT SEQUENTIAL for the pass that is driving      *
+001450*              this very CALL.  The surrounding JCL must REPRO   *
+001460*              XFEROUT onto the end of TRANSHST after the        *
+001470*              posting run completes, the same way CMARCH01's    *
+001480*              TRANSNEW is swapped into place -- CMSTMT01,       *
+001490*              CMRECON1, and CMEXCP01 do not see a transfer's     *
+001500*              destination-side leg until that step has run.     *
+001510*================================================================*
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. CMXFER01.
+001800 AUTHOR. R-HOLLOWAY.
+001900 INSTALLATION. IBMUSER CUSTOMER LEDGER SYSTEMS.
+002000 DATE-WRITTEN. 08/09/2026.
+002100 DATE-COMPILED.
+002200*----------------------------------------------------------------*
+002300* MODIFICATION HISTORY                                          *
+002400*   08/09/2026  RH  Initial version -- route TH-TYPE-TRANSFER    *
+002500*                   postings to the destination CUSTMAST account *
+002600*                   via TH-ACCOUNT-REF.                          *
+002610*   08/09/2026  RH  Capture the destination CUSTMAST before-image*
+002620*                   and CALL CMAUD01 after a successful REWRITE  *
+002630*                   so transfer credits are audited like any     *
+002640*                   other CUSTMAST change.                       *
+002650*   08/09/2026  RH  The audit call and the offsetting TRANSHST   *
+002660*                   write now only fire once the REWRITE itself  *
+002670*                   reports success -- a REWRITE INVALID KEY no   *
+002680*                   longer still audits and offsets a credit      *
+002690*                   that was never actually posted.              *
+002695*   08/09/2026  RH  Documented that XFEROUT is a standalone       *
+002696*                   dataset requiring a JCL REPRO onto TRANSHST   *
+002697*                   after the posting run, same as CMARCH01's     *
+002698*                   TRANSNEW -- it was not merged into the live    *
+002699*                   file automatically and that step was missing  *
+002701*                   from the run documentation.                  *
+002710*----------------------------------------------------------------*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER. IBM-370.
+003100 OBJECT-COMPUTER. IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS DYNAMIC
+003700         RECORD KEY IS CMR-CUST-ID
+003800         FILE STATUS IS CUSTMAST-STATUS.
+003900
+004000     SELECT XFEROUT-FILE ASSIGN TO XFEROUT
+004100         ORGANIZATION IS SEQUENTIAL
+004200         ACCESS MODE IS SEQUENTIAL
+004300         FILE STATUS IS XFEROUT-STATUS.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  CUSTMAST-FILE IS EXTERNAL
+004800     RECORDING MODE IS F.
+004900 COPY CUSTMAST.
+005000
+005100 FD  XFEROUT-FILE
+005200     RECORDING MODE IS F.
+005300 COPY TRANSHST.
+005400
+005500 WORKING-STORAGE SECTION.
+005550 COPY AUDPARM.
+005560
+005600 77  CUSTMAST-STATUS       PIC X(2).
+005700     88  CUSTMAST-OK           VALUE '00'.
+005800     88  CUSTMAST-NOTFND       VALUE '23'.
+005900
+006000 77  XFEROUT-STATUS        PIC X(2).
+006100     88  XFEROUT-OK            VALUE '00'.
+006200     88  XFEROUT-NEW-FILE      VALUE '05'.
+006300
+006400 77  WS-FIRST-CALL-SWITCH  PIC X(1)      VALUE 'Y'.
+006500     88  WS-FIRST-CALL         VALUE 'Y'.
+006600
+006700 77  WS-NEW-BALANCE        PIC S9(11)V99 COMP-3 VALUE ZERO.
+006750 77  WS-BEFORE-CUSTMAST    PIC X(161).
+006800
+006900 LINKAGE SECTION.
+007000 COPY XFERPARM.
+007100
+007200 PROCEDURE DIVISION USING XFER-PARMS.
+007300*----------------------------------------------------------------*
+007400* 0000-MAINLINE                                                  *
+007500*----------------------------------------------------------------*
+007600 0000-MAINLINE.
+007700     IF WS-FIRST-CALL
+007800         PERFORM 1000-OPEN-XFEROUT THRU 1000-EXIT
+007900         MOVE 'N' TO WS-FIRST-CALL-SWITCH
+008000     END-IF
+008100
+008200     MOVE '00' TO XFER-RETURN-CODE
+008300
+008400     MOVE XFER-DEST-CUST-ID TO CMR-CUST-ID
+008500     READ CUSTMAST-FILE
+008600         INVALID KEY
+008700             MOVE '01' TO XFER-RETURN-CODE
+008800     END-READ
+008900
+008950     IF XFER-SUCCESS
+008960         MOVE CUSTOMER-MASTER-RECORD TO WS-BEFORE-CUSTMAST
+008970     END-IF
+008980
+009000     IF XFER-SUCCESS
+009100         PERFORM 2000-CREDIT-DESTINATION THRU 2000-EXIT
+009200     END-IF
+009300
+009400     GOBACK.
+009500
+009600*----------------------------------------------------------------*
+009700* 1000-OPEN-XFEROUT                                              *
+009800*----------------------------------------------------------------*
+009900 1000-OPEN-XFEROUT.
+010000     OPEN EXTEND XFEROUT-FILE
+010100     IF NOT XFEROUT-OK AND NOT XFEROUT-NEW-FILE
+010200         OPEN OUTPUT XFEROUT-FILE
+010300     END-IF.
+010400 1000-EXIT.
+010500     EXIT.
+010600
+010700*----------------------------------------------------------------*
+010800* 2000-CREDIT-DESTINATION -- the audit call and the offsetting   *
+010810*                            TRANSHST write are skipped when the *
+010820*                            REWRITE fails; XFER-SUCCESS being    *
+010830*                            false is what tells the caller the   *
+010840*                            destination side never posted.       *
+010900*----------------------------------------------------------------*
+011000 2000-CREDIT-DESTINATION.
+011100     COMPUTE WS-NEW-BALANCE = CMR-BALANCE + XFER-AMOUNT
+011200
+011300     IF WS-NEW-BALANCE > CMR-CREDIT-LIMIT
+011400         MOVE '02' TO XFER-RETURN-CODE
+011500     ELSE
+011600         MOVE WS-NEW-BALANCE TO CMR-BALANCE
+011700         MOVE XFER-RUN-DATE  TO CMR-LAST-TXN-DATE
+011800         REWRITE CUSTOMER-MASTER-RECORD
+011900             INVALID KEY
+012000                 MOVE '02' TO XFER-RETURN-CODE
+012100         END-REWRITE
+012110
+012120         IF XFER-SUCCESS
+012130             MOVE 'CMXFER01'             TO AUP-JOB-NAME
+012140             MOVE XFER-TXN-ID            TO AUP-TXN-ID
+012150             MOVE WS-BEFORE-CUSTMAST     TO AUP-BEFORE-RECORD
+012160             MOVE CUSTOMER-MASTER-RECORD TO AUP-AFTER-RECORD
+012170             CALL 'CMAUD01' USING AUDIT-PARMS
+012180
+012190             PERFORM 2100-WRITE-OFFSET-RECORD THRU 2100-EXIT
+012195         END-IF
+012200     END-IF.
+012400 2000-EXIT.
+012500     EXIT.
+012600
+012700*----------------------------------------------------------------*
+012800* 2100-WRITE-OFFSET-RECORD -- the destination-side leg of the    *
+012900*                             transfer, same TH-TXN-ID as the    *
+013000*                             source row.  TH-ACCOUNT-REF        *
+013100*                             carries the source CMR-CUST-ID so  *
+013200*                             the pair can be traced back to     *
+013300*                             each other.                        *
+013400*----------------------------------------------------------------*
+013500 2100-WRITE-OFFSET-RECORD.
+013600     MOVE XFER-TXN-ID      TO TH-TXN-ID
+013700     MOVE XFER-DEST-CUST-ID TO TH-CUST-ID
+013800     MOVE 'T'              TO TH-TXN-TYPE
+013900     MOVE XFER-AMOUNT      TO TH-AMOUNT
+014000     MOVE XFER-DESCRIPTION TO TH-DESCRIPTION
+014100     MOVE XFER-SOURCE-CUST-ID TO TH-ACCOUNT-REF
+014200     WRITE TRANSACTION-HISTORY.
+014200 2100-EXIT.
+014300     EXIT.
